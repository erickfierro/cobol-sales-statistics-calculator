@@ -1,12 +1,52 @@
       *----------------------------------------------------------------*
       *    NOMBRE      : GLOBALDATA                                    *
-      *    LONGITUD    : 7200                                          *
+      *    LONGITUD    : 39508 (VARIABLE, SEGUN GD-COUNT)              *
       *    DESCRIPCION : AREA DE COMUNICACION ENTRE LOS DIFERENTES     *
       *                  PROGRAMAS                                     *
+      *                  GD-SALES-DATA ES UNA TABLA DE LONGITUD        *
+      *                  VARIABLE (OCCURS DEPENDING ON GD-COUNT) PARA  *
+      *                  SOPORTAR MAS DE 100 PRODUCTOS POR CORRIDA.    *
+      *                  GD-COUNT INDICA CUANTAS ENTRADAS DE           *
+      *                  GD-SALES-DATA ESTAN REALMENTE EN USO; EL      *
+      *                  PROGRAMA QUE LLENA LA TABLA DEBE MANTENERLO   *
+      *                  ACTUALIZADO Y EL QUE LA LEE NUNCA DEBE PASAR  *
+      *                  DE GD-COUNT.  SI UNA CORRIDA GENERA MAS DE    *
+      *                  GD-MAX-SALES-DATA PRODUCTOS, DEBE PARTIRSE EN *
+      *                  VARIOS LOTES (MULTIPLES CORRIDAS) QUE         *
+      *                  COMPARTAN LA MISMA FECHA DE PROCESO.          *
+      *                  GD-TAX-RATE Y GD-CURRENCY-CODE VIAJAN POR     *
+      *                  LINEA, PARA SOPORTAR TIENDAS QUE COBRAN       *
+      *                  IMPUESTO O QUE FACTURAN EN OTRA MONEDA.       *
+      *                  A LOS 39508 BYTES COMPLETOS (500 ENTRADAS)    *
+      *                  NO CABEN EN UN SOLO ITEM DE LA COLA TEMPORAL  *
+      *                  'SALESDAY' (LIMITE REAL DE CICS CERCANO A     *
+      *                  32K POR ITEM), POR LO QUE ESA COLA SE PUBLICA *
+      *                  Y SE LEE EN VARIOS ITEMS DE HASTA             *
+      *                  GD-MAX-POR-ITEM ENTRADAS CADA UNO (VER        *
+      *                  GD-MAX-ITEM-BYTES), NUNCA EN UN SOLO ITEM.    *
+      *                  SalesQueueLoader (TRANSACCION SDLQ) ES QUIEN  *
+      *                  PUBLICA 'SALESDAY' A PARTIR DE SALES-HISTORY- *
+      *                  FILE; SalesBrowseTransaction (SDVW) ES QUIEN  *
+      *                  LA LEE PARA LA CONSULTA EN LINEA.             *
       *----------------------------------------------------------------*
-       01 GLOBALDATA                        PIC X(7200).
-       01 WS-GLOBALDATA REDEFINES GLOBALDATA.
-           05 GD-SALES-DATA OCCURS 100 TIMES.
+       01 GLOBALDATA.
+           05 GD-FECHA-CORRIDA              PIC 9(06).
+           05 GD-COUNT                      PIC 9(04) COMP.
+           05 GD-SALES-DATA OCCURS 1 TO 500 TIMES
+                             DEPENDING ON GD-COUNT.
                10 GD-PRODUCT-NAME              PIC X(60).
                10 GD-UNIT-PRICE                PIC 9(08).
                10 GD-QUANTITY-SOLD             PIC 9(04).
+               10 GD-TAX-RATE                  PIC 9(02)V9(02).
+               10 GD-CURRENCY-CODE             PIC X(03).
+       77 GD-MAX-SALES-DATA                 PIC 9(04) COMP VALUE 500.
+      *----------------------------------------------------------------*
+      *    GD-MAX-POR-ITEM / GD-MAX-ITEM-BYTES: TAMANO DE PAGINA PARA  *
+      *    PUBLICAR/LEER 'SALESDAY' EN VARIOS ITEMS DE LA COLA         *
+      *    TEMPORAL, YA QUE UN GLOBALDATA COMPLETO (39508 BYTES CON    *
+      *    500 ENTRADAS) EXCEDE EL LIMITE REAL DE UN ITEM DE TS.       *
+      *    GD-MAX-ITEM-BYTES = 8 (ENCABEZADO) + GD-MAX-POR-ITEM * 79   *
+      *    (LONGITUD DE UNA GD-SALES-DATA), CON HOLGURA BAJO EL LIMITE.*
+      *----------------------------------------------------------------*
+       77 GD-MAX-POR-ITEM                   PIC 9(04) COMP VALUE 400.
+       77 GD-MAX-ITEM-BYTES                 PIC 9(05) COMP VALUE 31608.
