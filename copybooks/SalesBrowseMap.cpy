@@ -0,0 +1,198 @@
+      *----------------------------------------------------------------*
+      *    NOMBRE      : SALESBRWMAP (MAPA SIMBOLICO DE SALES1)         *
+      *    DESCRIPCION : GENERADO A PARTIR DEL MAPSET BMS SALESBRW      *
+      *                  (bms/SalesBrowseMap.bms), CON TIOAPFX=YES.     *
+      *                  CADA CAMPO DEL DFHMDF PRODUCE UN SUBCAMPO DE   *
+      *                  LONGITUD (xxxxL), UNO DE BANDERA/ATRIBUTO      *
+      *                  (xxxxF/xxxxA) Y UNO DE DATOS, TANTO PARA EL    *
+      *                  MAPA DE ENTRADA (SALES1I, SUFIJO I) COMO PARA  *
+      *                  EL DE SALIDA (SALES1O, SUFIJO O), IGUAL QUE UN *
+      *                  TRADUCTOR BMS REAL.  ESTA PANTALLA ES DE SOLO  *
+      *                  CONSULTA (SIN CAMPOS DESPROTEGIDOS), ASI QUE   *
+      *                  SOLO SE USA EL MAPA DE SALIDA (SALES1O) PARA   *
+      *                  SEND MAP; LA NAVEGACION SE HACE POR PF7/PF8/   *
+      *                  PF3 (EIBAID) Y NO REQUIERE UN RECEIVE MAP.     *
+      *                  SALES1O-TABLA ES UNA VISTA REDEFINIDA DE LAS   *
+      *                  CINCO LINEAS DE DETALLE (PROD01O..PROD05O,     *
+      *                  ETC.) COMO UNA TABLA, PARA PODER LLENARLAS EN  *
+      *                  UN SOLO PARRAFO EN VEZ DE CINCO MOVE SEPARADOS *
+      *----------------------------------------------------------------*
+       01 SALES1I.
+           05 FILLER                       PIC X(12).
+           05 TITULOL                      PIC S9(4) COMP.
+           05 TITULOF                      PIC X.
+           05 FILLER REDEFINES TITULOF.
+               10 TITULOA                  PIC X.
+           05 TITULOI                      PIC X(30).
+           05 FECHALL                      PIC S9(4) COMP.
+           05 FECHALF                      PIC X.
+           05 FILLER REDEFINES FECHALF.
+               10 FECHALA                  PIC X.
+           05 FECHALI                      PIC X(15).
+           05 FECHAL1                      PIC S9(4) COMP.
+           05 FECHAF                       PIC X.
+           05 FILLER REDEFINES FECHAF.
+               10 FECHAA                   PIC X.
+           05 FECHAI                       PIC X(06).
+           05 ENCABEZL                     PIC S9(4) COMP.
+           05 ENCABEZF                     PIC X.
+           05 FILLER REDEFINES ENCABEZF.
+               10 ENCABEZA                 PIC X.
+           05 ENCABEZI                     PIC X(60).
+           05 SALES1I-LINEA-01.
+               10 PROD01L                  PIC S9(4) COMP.
+               10 PROD01F                  PIC X.
+               10 FILLER REDEFINES PROD01F.
+                   15 PROD01A              PIC X.
+               10 PROD01I                  PIC X(30).
+               10 UNID01L                  PIC S9(4) COMP.
+               10 UNID01F                  PIC X.
+               10 FILLER REDEFINES UNID01F.
+                   15 UNID01A              PIC X.
+               10 UNID01I                  PIC X(10).
+               10 INGR01L                  PIC S9(4) COMP.
+               10 INGR01F                  PIC X.
+               10 FILLER REDEFINES INGR01F.
+                   15 INGR01A              PIC X.
+               10 INGR01I                  PIC X(15).
+           05 SALES1I-LINEA-02.
+               10 PROD02L                  PIC S9(4) COMP.
+               10 PROD02F                  PIC X.
+               10 FILLER REDEFINES PROD02F.
+                   15 PROD02A              PIC X.
+               10 PROD02I                  PIC X(30).
+               10 UNID02L                  PIC S9(4) COMP.
+               10 UNID02F                  PIC X.
+               10 FILLER REDEFINES UNID02F.
+                   15 UNID02A              PIC X.
+               10 UNID02I                  PIC X(10).
+               10 INGR02L                  PIC S9(4) COMP.
+               10 INGR02F                  PIC X.
+               10 FILLER REDEFINES INGR02F.
+                   15 INGR02A              PIC X.
+               10 INGR02I                  PIC X(15).
+           05 SALES1I-LINEA-03.
+               10 PROD03L                  PIC S9(4) COMP.
+               10 PROD03F                  PIC X.
+               10 FILLER REDEFINES PROD03F.
+                   15 PROD03A              PIC X.
+               10 PROD03I                  PIC X(30).
+               10 UNID03L                  PIC S9(4) COMP.
+               10 UNID03F                  PIC X.
+               10 FILLER REDEFINES UNID03F.
+                   15 UNID03A              PIC X.
+               10 UNID03I                  PIC X(10).
+               10 INGR03L                  PIC S9(4) COMP.
+               10 INGR03F                  PIC X.
+               10 FILLER REDEFINES INGR03F.
+                   15 INGR03A              PIC X.
+               10 INGR03I                  PIC X(15).
+           05 SALES1I-LINEA-04.
+               10 PROD04L                  PIC S9(4) COMP.
+               10 PROD04F                  PIC X.
+               10 FILLER REDEFINES PROD04F.
+                   15 PROD04A              PIC X.
+               10 PROD04I                  PIC X(30).
+               10 UNID04L                  PIC S9(4) COMP.
+               10 UNID04F                  PIC X.
+               10 FILLER REDEFINES UNID04F.
+                   15 UNID04A              PIC X.
+               10 UNID04I                  PIC X(10).
+               10 INGR04L                  PIC S9(4) COMP.
+               10 INGR04F                  PIC X.
+               10 FILLER REDEFINES INGR04F.
+                   15 INGR04A              PIC X.
+               10 INGR04I                  PIC X(15).
+           05 SALES1I-LINEA-05.
+               10 PROD05L                  PIC S9(4) COMP.
+               10 PROD05F                  PIC X.
+               10 FILLER REDEFINES PROD05F.
+                   15 PROD05A              PIC X.
+               10 PROD05I                  PIC X(30).
+               10 UNID05L                  PIC S9(4) COMP.
+               10 UNID05F                  PIC X.
+               10 FILLER REDEFINES UNID05F.
+                   15 UNID05A              PIC X.
+               10 UNID05I                  PIC X(10).
+               10 INGR05L                  PIC S9(4) COMP.
+               10 INGR05F                  PIC X.
+               10 FILLER REDEFINES INGR05F.
+                   15 INGR05A              PIC X.
+               10 INGR05I                  PIC X(15).
+           05 MENSAJEL                     PIC S9(4) COMP.
+           05 MENSAJEF                     PIC X.
+           05 FILLER REDEFINES MENSAJEF.
+               10 MENSAJEA                 PIC X.
+           05 MENSAJEI                     PIC X(79).
+           05 AYUDAL                       PIC S9(4) COMP.
+           05 AYUDAF                       PIC X.
+           05 FILLER REDEFINES AYUDAF.
+               10 AYUDAA                   PIC X.
+           05 AYUDAI                       PIC X(79).
+       01 SALES1O REDEFINES SALES1I.
+           05 FILLER                       PIC X(12).
+           05 FILLER                       PIC X(03).
+           05 TITULOO                      PIC X(30).
+           05 FILLER                       PIC X(03).
+           05 FECHALO                      PIC X(15).
+           05 FILLER                       PIC X(03).
+           05 FECHAO                       PIC X(06).
+           05 FILLER                       PIC X(03).
+           05 ENCABEZO                     PIC X(60).
+           05 SALES1O-LINEA-01.
+               10 FILLER                   PIC X(03).
+               10 PROD01O                  PIC X(30).
+               10 FILLER                   PIC X(03).
+               10 UNID01O                  PIC X(10).
+               10 FILLER                   PIC X(03).
+               10 INGR01O                  PIC X(15).
+           05 SALES1O-LINEA-02.
+               10 FILLER                   PIC X(03).
+               10 PROD02O                  PIC X(30).
+               10 FILLER                   PIC X(03).
+               10 UNID02O                  PIC X(10).
+               10 FILLER                   PIC X(03).
+               10 INGR02O                  PIC X(15).
+           05 SALES1O-LINEA-03.
+               10 FILLER                   PIC X(03).
+               10 PROD03O                  PIC X(30).
+               10 FILLER                   PIC X(03).
+               10 UNID03O                  PIC X(10).
+               10 FILLER                   PIC X(03).
+               10 INGR03O                  PIC X(15).
+           05 SALES1O-LINEA-04.
+               10 FILLER                   PIC X(03).
+               10 PROD04O                  PIC X(30).
+               10 FILLER                   PIC X(03).
+               10 UNID04O                  PIC X(10).
+               10 FILLER                   PIC X(03).
+               10 INGR04O                  PIC X(15).
+           05 SALES1O-LINEA-05.
+               10 FILLER                   PIC X(03).
+               10 PROD05O                  PIC X(30).
+               10 FILLER                   PIC X(03).
+               10 UNID05O                  PIC X(10).
+               10 FILLER                   PIC X(03).
+               10 INGR05O                  PIC X(15).
+           05 FILLER                       PIC X(03).
+           05 MENSAJEO                     PIC X(79).
+           05 FILLER                       PIC X(03).
+           05 AYUDAO                       PIC X(79).
+       01 SALES1O-TABLA REDEFINES SALES1I.
+           05 FILLER                       PIC X(135).
+           05 SALES1O-DETALLE OCCURS 5 TIMES.
+               10 FILLER                   PIC X(03).
+               10 SALES1O-PRODUCTO         PIC X(30).
+               10 FILLER                   PIC X(03).
+               10 SALES1O-UNIDADES         PIC X(10).
+               10 FILLER                   PIC X(03).
+               10 SALES1O-INGRESOS         PIC X(15).
+           05 FILLER                       PIC X(03).
+           05 FILLER                       PIC X(79).
+           05 FILLER                       PIC X(03).
+           05 FILLER                       PIC X(79).
+      *----------------------------------------------------------------*
+      * LONGITUD TOTAL DE SALES1I/SALES1O: 135 (TIOAPFX + ENCABEZADO,   *
+      *    CON L+F/A DE CADA CAMPO) + 5*64 (DETALLE, CON L+F/A DE CADA  *
+      *    CAMPO) + 164 (MENSAJE/AYUDA, CON L+F/A) = 619 BYTES          *
+      *----------------------------------------------------------------*
