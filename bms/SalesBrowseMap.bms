@@ -0,0 +1,52 @@
+*----------------------------------------------------------------*
+*    NOMBRE      : SALESBRW                                      *
+*    DESCRIPCION : MAPSET BMS PARA LA PANTALLA DE CONSULTA DE    *
+*                  VENTAS DEL DIA (TRANSACCION SDVW).  PERMITE   *
+*                  HOJEAR LAS ENTRADAS DE GD-SALES-DATA, 5 POR   *
+*                  PANTALLA, CON PF7/PF8.                        *
+*    AUTOR       : ERICK STIVEN FIERRO PERDOMO                   *
+*    FECHA       : 2026.08.08                                    *
+*----------------------------------------------------------------*
+SALESBRW DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*----------------------------------------------------------------*
+*    MAPA SALES1 - CONSULTA DE VENTAS DEL DIA                    *
+*----------------------------------------------------------------*
+SALES1   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+TITULO   DFHMDF POS=(01,25),LENGTH=30,ATTRB=(PROT,BRT),               X
+               INITIAL='CONSULTA DE VENTAS DEL DIA'
+FECHAL   DFHMDF POS=(02,01),LENGTH=15,ATTRB=(PROT),                   X
+               INITIAL='FECHA CORRIDA:'
+FECHA    DFHMDF POS=(02,17),LENGTH=6,ATTRB=(PROT,BRT)
+ENCABEZ  DFHMDF POS=(04,01),LENGTH=60,ATTRB=(PROT),                   X
+               INITIAL='PRODUCTO                       UNIDADES     INX
+               GRESOS'
+*    CINCO LINEAS DE DETALLE, UNA POR ENTRADA DE GD-SALES-DATA
+PROD01   DFHMDF POS=(06,01),LENGTH=30,ATTRB=(PROT)
+UNID01   DFHMDF POS=(06,33),LENGTH=10,ATTRB=(PROT)
+INGR01   DFHMDF POS=(06,46),LENGTH=15,ATTRB=(PROT)
+PROD02   DFHMDF POS=(07,01),LENGTH=30,ATTRB=(PROT)
+UNID02   DFHMDF POS=(07,33),LENGTH=10,ATTRB=(PROT)
+INGR02   DFHMDF POS=(07,46),LENGTH=15,ATTRB=(PROT)
+PROD03   DFHMDF POS=(08,01),LENGTH=30,ATTRB=(PROT)
+UNID03   DFHMDF POS=(08,33),LENGTH=10,ATTRB=(PROT)
+INGR03   DFHMDF POS=(08,46),LENGTH=15,ATTRB=(PROT)
+PROD04   DFHMDF POS=(09,01),LENGTH=30,ATTRB=(PROT)
+UNID04   DFHMDF POS=(09,33),LENGTH=10,ATTRB=(PROT)
+INGR04   DFHMDF POS=(09,46),LENGTH=15,ATTRB=(PROT)
+PROD05   DFHMDF POS=(10,01),LENGTH=30,ATTRB=(PROT)
+UNID05   DFHMDF POS=(10,33),LENGTH=10,ATTRB=(PROT)
+INGR05   DFHMDF POS=(10,46),LENGTH=15,ATTRB=(PROT)
+MENSAJE  DFHMDF POS=(22,01),LENGTH=79,ATTRB=(PROT,BRT)
+AYUDA    DFHMDF POS=(24,01),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='PF7=PAGINA ANTERIOR  PF8=PAGINA SIGUIENTE  PF3X
+               =SALIR'
+         DFHMSD TYPE=FINAL
+         END
