@@ -6,6 +6,47 @@
        AUTHOR.        ERICK STIVEN FIERRO PERDOOMO.
        DATE-WRITTEN.  2024.04.18
       *----------------------------------------------------------------*
+      *    HISTORIAL DE MODIFICACIONES                                 *
+      *    FECHA        INIC.  DESCRIPCION                             *
+      *    2024.04.18   ESFP   VERSION INICIAL: TOTALIZA CANTIDAD E    *
+      *                        INGRESOS POR PRODUCTO                   *
+      *    2024.04.22   ESFP   RECHAZO DE LINEAS CON PRECIO/CANTIDAD   *
+      *                        NO NUMERICO O CERO; ABORTO EN ERRORES   *
+      *                        DE LECTURA A MITAD DE ARCHIVO           *
+      *    2024.05.06   ESFP   REPORTE FECHADO DE VENTAS; NOMBRE DE    *
+      *                        ARCHIVO DE ENTRADA Y FECHA DE CORRIDA   *
+      *                        PARAMETRIZABLES POR AMBIENTE            *
+      *    2024.06.14   ESFP   REPORTE DE RANKING TOP-10/BOTTOM-10 POR *
+      *                        UNIDADES E INGRESOS; RECONCILIACION     *
+      *                        CONTRA EL REPORTE DE UNA CORRIDA        *
+      *                        ANTERIOR                                *
+      *    2024.09.30   ESFP   CAPACIDAD DE REINICIO/PUNTO DE CONTROL  *
+      *                        PARA ARCHIVOS DE ENTRADA GRANDES        *
+      *    2025.02.11   ESFP   GD-SALES-DATA COMO TABLA DE LONGITUD    *
+      *                        VARIABLE (OCCURS DEPENDING ON) PARA MAS *
+      *                        DE 100 PRODUCTOS POR CORRIDA; GD-FECHA- *
+      *                        CORRIDA PARA EL NUEVO BROWSE CICS       *
+      *    2025.05.19   ESFP   FD SALES-HISTORY-FILE PARA REPORTES DE  *
+      *                        TENDENCIA SEMANA A SEMANA Y MES A MES   *
+      *    2025.11.03   ESFP   TAX-RATE Y CURRENCY-CODE POR LINEA;     *
+      *                        TOT-REVENUE-IMPUESTO JUNTO AL INGRESO   *
+      *                        PRE-IMPUESTO EN TOTALES Y REPORTE       *
+      *    2026.03.20   ESFP   DETECCION DE LINEAS DUPLICADAS EXACTAS  *
+      *                        (PRODUCTO+PRECIO+CANTIDAD) ANTES DE     *
+      *                        TOTALIZAR, CON ARCHIVO DE REVISION      *
+      *                        APARTE                                 *
+      *    2026.08.08   ESFP   REVISION DE REVISORIA (RONDA 1): TOT-   *
+      *                        GRAN-REVENUE-IMPUESTO SE INICIALIZA     *
+      *                        JUNTO A SUS PARES; HISTORY-RECORD LLEVA *
+      *                        HIST-REVENUE-IMPUESTO/HIST-CURRENCY-    *
+      *                        CODE PARA QUE NO SE PIERDAN AL          *
+      *                        PERSISTIR EL TOTAL                      *
+      *    2026.08.08   ESFP   REVISION DE REVISORIA (RONDA 2): PUNTO  *
+      *                        DE CONTROL CON REGISTRO CENTINELA 'F'   *
+      *                        DE CIERRE, DESCARTADO Y REINICIADO      *
+      *                        DESDE CERO SI UNA CAIDA A MITAD DE      *
+      *                        ESCRITURA LO DEJA INCOMPLETO            *
+      *----------------------------------------------------------------*
       *            E N V I R O N M E N T   D I V I S I O N             *
       *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
@@ -14,9 +55,31 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SALES-DATA-FILE ASSIGN TO 'data.csv'
+           SELECT SALES-DATA-FILE ASSIGN TO DYNAMIC PARM-NOMBRE-ARCHIVO
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-STATUS.
+           SELECT REJECT-REPORT-FILE ASSIGN TO 'reject.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RCH-STATUS.
+           SELECT SALES-REPORT-FILE ASSIGN TO 'salesreport.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RPT-STATUS.
+           SELECT OPTIONAL PRIOR-REPORT-FILE
+           ASSIGN TO DYNAMIC PARM-REPORTE-ANTERIOR
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PRV-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE
+           ASSIGN TO DYNAMIC PARM-CHECKPOINT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHK-STATUS.
+           SELECT SALES-HISTORY-FILE ASSIGN TO 'saleshistory.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HIST-KEY
+           FILE STATUS IS HST-STATUS.
+           SELECT DUP-REVIEW-FILE ASSIGN TO 'duplicates.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DUP-STATUS.
       *----------------------------------------------------------------*
       *                   D A T A   D I V I S I O N                    *
       *----------------------------------------------------------------*
@@ -29,8 +92,122 @@
            05 UNIT-PRICE                   PIC 9(08).
            05 FILLER                       PIC X(01).
            05 QUANTITY-SOLD                PIC 9(04).
+           05 FILLER                       PIC X(01).
+           05 TAX-RATE                     PIC 9(02)V9(02).
+           05 FILLER                       PIC X(01).
+           05 CURRENCY-CODE                PIC X(03).
        01 END-OF-FILE                      PIC X(01) VALUE 'N'.
       *----------------------------------------------------------------*
+      * FD REJECT-REPORT-FILE                                          *
+      *     LISTADO DE REGISTROS RECHAZADOS POR DATOS INVALIDOS        *
+      *----------------------------------------------------------------*
+       FD REJECT-REPORT-FILE.
+       01 REJECT-RECORD.
+           05 RCH-ETIQUETA                 PIC X(06).
+           05 RCH-LINEA-NUM-REG            PIC Z(07)9.
+           05 FILLER                       PIC X(02).
+           05 RCH-PRODUCTO-REG             PIC X(60).
+           05 FILLER                       PIC X(02).
+           05 RCH-MOTIVO-REG               PIC X(30).
+      *----------------------------------------------------------------*
+      * FD SALES-REPORT-FILE                                           *
+      *     REPORTE IMPRIMIBLE DE ESTADISTICAS DE VENTAS (132 COL.)    *
+      *----------------------------------------------------------------*
+       FD SALES-REPORT-FILE.
+       01 REPORT-RECORD                    PIC X(132).
+      *----------------------------------------------------------------*
+      * FD PRIOR-REPORT-FILE                                           *
+      *     REPORTE DE UNA CORRIDA ANTERIOR, USADO SOLO PARA           *
+      *     RECONCILIAR TOTALES CONTRA LA CORRIDA ACTUAL               *
+      *----------------------------------------------------------------*
+       FD PRIOR-REPORT-FILE.
+       01 PRIOR-RECORD                     PIC X(132).
+      *----------------------------------------------------------------*
+      * FD CHECKPOINT-FILE                                             *
+      *     PUNTO DE CONTROL PARA PERMITIR REINICIAR SIN REPROCESAR    *
+      *     TODO EL ARCHIVO.  CADA VEZ QUE SE GRABA SE REESCRIBE UNA   *
+      *     FOTOGRAFIA COMPLETA DEL ESTADO ACUMULADO: UN REGISTRO 'C'  *
+      *     (ULTIMO REGISTRO PROCESADO, RECHAZOS, DUPLICADOS Y CONTROL *
+      *     DE MONEDA), SEGUIDO DE UN REGISTRO 'P' POR CADA ENTRADA DE *
+      *     TOT-TABLE, UN REGISTRO 'G' POR CADA ENTRADA DE GD-SALES-   *
+      *     DATA Y UN REGISTRO 'D' POR CADA ENTRADA DE DUP-TABLE - SIN *
+      *     ESTO, UN REINICIO SOLO SABRIA HASTA DONDE LEYO, PERO NO LO *
+      *     QUE YA HABIA ACUMULADO NI QUE LINEAS YA HABIAN SIDO VISTAS *
+      *     PARA LA DETECCION DE DUPLICADOS.                           *
+      *----------------------------------------------------------------*
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHK-TIPO-REG                 PIC X(01).
+               88 CHK-TIPO-CONTROL                    VALUE 'C'.
+               88 CHK-TIPO-PRODUCTO                   VALUE 'P'.
+               88 CHK-TIPO-GLOBALDATA                 VALUE 'G'.
+               88 CHK-TIPO-DUPLICADO                  VALUE 'D'.
+               88 CHK-TIPO-FIN                        VALUE 'F'.
+           05 CHK-CUERPO-CONTROL.
+               10 CHK-C-ULTIMO-REG         PIC 9(08).
+               10 CHK-C-RECHAZOS           PIC 9(08).
+               10 CHK-C-DUPLICADOS         PIC 9(08).
+               10 CHK-C-PRIMERA-MONEDA     PIC X(03).
+               10 CHK-C-MEZCLADA-SW        PIC X(01).
+               10 FILLER                   PIC X(71).
+       01 CHK-REG-PRODUCTO REDEFINES CHECKPOINT-RECORD.
+           05 FILLER                       PIC X(01).
+           05 CHK-P-NOMBRE                 PIC X(60).
+           05 CHK-P-CANTIDAD               PIC 9(08).
+           05 CHK-P-INGRESOS               PIC 9(14).
+           05 CHK-P-INGRESOS-IMP           PIC 9(14).
+           05 CHK-P-MONEDA                 PIC X(03).
+       01 CHK-REG-GLOBALDATA REDEFINES CHECKPOINT-RECORD.
+           05 FILLER                       PIC X(01).
+           05 CHK-G-NOMBRE                 PIC X(60).
+           05 CHK-G-PRECIO                 PIC 9(08).
+           05 CHK-G-CANTIDAD               PIC 9(04).
+           05 CHK-G-IMPUESTO               PIC 9(02)V9(02).
+           05 CHK-G-MONEDA                 PIC X(03).
+           05 FILLER                       PIC X(20).
+       01 CHK-REG-DUPLICADO REDEFINES CHECKPOINT-RECORD.
+           05 FILLER                       PIC X(01).
+           05 CHK-D-NOMBRE                 PIC X(60).
+           05 CHK-D-PRECIO                 PIC 9(08).
+           05 CHK-D-CANTIDAD               PIC 9(04).
+           05 FILLER                       PIC X(27).
+      *----------------------------------------------------------------*
+      * FD SALES-HISTORY-FILE                                          *
+      *     UN REGISTRO POR PRODUCTO POR CORRIDA, PARA REPORTES DE     *
+      *     TENDENCIA SEMANA A SEMANA Y MES A MES.  HIST-REVENUE-      *
+      *     IMPUESTO Y HIST-CURRENCY-CODE COPIAN TOT-REVENUE-IMPUESTO/ *
+      *     TOT-CURRENCY-CODE DE LA CORRIDA, PARA QUE EL IMPUESTO Y LA *
+      *     MONEDA POR PRODUCTO NO SE PIERDAN AL PERSISTIR EL TOTAL.   *
+      *     HIST-MONEDA-MEZCLADA-SW COPIA MON-MEZCLADA-SW DE LA CORRIDA*
+      *     QUE GENERO EL REGISTRO, PARA QUE UN CONSUMIDOR POSTERIOR   *
+      *     (POR EJEMPLO SalesGLFeedExport) SEPA QUE ESE TOTAL SE      *
+      *     ACUMULO MEZCLANDO MAS DE UNA MONEDA Y NO ES CONFIABLE TAL  *
+      *     CUAL.                                                     *
+      *----------------------------------------------------------------*
+       FD SALES-HISTORY-FILE.
+       01 HISTORY-RECORD.
+           05 HIST-KEY.
+               10 HIST-FECHA-CORRIDA        PIC 9(06).
+               10 HIST-PRODUCT-NAME         PIC X(60).
+           05 HIST-QUANTITY                PIC 9(08) COMP.
+           05 HIST-REVENUE                 PIC 9(14) COMP-3.
+           05 HIST-REVENUE-IMPUESTO        PIC 9(14) COMP-3.
+           05 HIST-CURRENCY-CODE           PIC X(03).
+           05 HIST-MONEDA-MEZCLADA-SW      PIC X(01).
+               88 HIST-MONEDA-MEZCLADA               VALUE 'Y'.
+      *----------------------------------------------------------------*
+      * FD DUP-REVIEW-FILE                                             *
+      *     LISTADO DE REGISTROS QUE PARECEN CARGADOS DOS VECES POR EL *
+      *     EXTRACTO DEL POS (MISMO PRODUCTO, PRECIO Y CANTIDAD)       *
+      *----------------------------------------------------------------*
+       FD DUP-REVIEW-FILE.
+       01 DUP-REVIEW-RECORD.
+           05 DUP-ETIQUETA                 PIC X(06).
+           05 DUP-LINEA-NUM-REG            PIC Z(07)9.
+           05 FILLER                       PIC X(02).
+           05 DUP-PRODUCTO-REG             PIC X(60).
+           05 DUP-MENSAJE-REG              PIC X(46).
+      *----------------------------------------------------------------*
       *          W O R K I N G  S T O R A G E   S E C T I O N          *
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
@@ -38,6 +215,146 @@
       *                           VARIABLES                            *
       *----------------------------------------------------------------*
        77 FS-STATUS                        PIC X(02).
+       77 RCH-STATUS                       PIC X(02).
+       77 RPT-STATUS                       PIC X(02).
+       77 DUP-STATUS                       PIC X(02).
+       77 REC-LINEA-NUM                    PIC 9(08) COMP VALUE ZERO.
+       77 REC-RECHAZOS                     PIC 9(08) COMP VALUE ZERO.
+       77 REC-DUPLICADOS                   PIC 9(08) COMP VALUE ZERO.
+      *----------------------------------------------------------------*
+      *     PARAMETROS DE EJECUCION                                    *
+      *     NOMBRE DE ARCHIVO Y FECHA DE PROCESO, TOMADOS DE VARIABLES *
+      *     DE AMBIENTE (EQUIVALENTE A UN DD OVERRIDE EN JCL) PARA     *
+      *     PERMITIR REPROCESAR UN DIA ESPECIFICO SIN SOBREESCRIBIR    *
+      *     EL ARCHIVO DEL DIA ACTUAL.                                 *
+      *----------------------------------------------------------------*
+       77 PARM-NOMBRE-ARCHIVO             PIC X(80) VALUE SPACES.
+       77 PARM-FECHA-ENV                  PIC X(06) VALUE SPACES.
+       77 PARM-REPORTE-ANTERIOR           PIC X(80) VALUE SPACES.
+       77 PARM-CHECKPOINT                 PIC X(80) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *          E N C A B E Z A D O   D E L   R E P O R T E           *
+      *----------------------------------------------------------------*
+       01 RPT-DATOS-CORRIDA.
+           05 RPT-FECHA-CORRIDA            PIC 9(06) VALUE ZERO.
+           05 RPT-ID-LOTE                  PIC X(20) VALUE "TIENDA-01".
+       01 RPT-CAMPOS-EDITADOS.
+           05 RPT-UNIDADES-ED              PIC Z(08)9.
+           05 RPT-INGRESOS-ED              PIC Z(14)9.
+           05 RPT-INGRESOS-IMP-ED          PIC Z(14)9.
+       01 REG-VALIDACION.
+           05 REG-VALIDO-SW                PIC X(01) VALUE 'S'.
+               88 REG-VALIDO                          VALUE 'S'.
+               88 REG-INVALIDO                         VALUE 'N'.
+           05 REG-MOTIVO-RECHAZO           PIC X(30).
+           05 REG-DUPLICADO-SW             PIC X(01) VALUE 'N'.
+               88 REG-DUPLICADO                       VALUE 'S'.
+               88 REG-NO-DUPLICADO                    VALUE 'N'.
+      *----------------------------------------------------------------*
+      *     T A B L A   D E   L I N E A S   V I S T A S              *
+      *     D E T E C T A R   D U P L I C A D O S   E X A C T O S      *
+      *     (MISMO PRODUCTO, PRECIO Y CANTIDAD EN MAS DE UNA LINEA)    *
+      *----------------------------------------------------------------*
+       01 DUP-TABLE.
+           05 DUP-COUNT                    PIC 9(04) COMP VALUE ZERO.
+           05 DUP-ENTRY OCCURS 500 TIMES INDEXED BY DUP-IDX.
+               10 DUP-PRODUCT-NAME         PIC X(60).
+               10 DUP-UNIT-PRICE           PIC 9(08).
+               10 DUP-QUANTITY             PIC 9(04).
+       77 DUP-MAX-ENTRADAS                 PIC 9(04) COMP VALUE 500.
+       01 DUP-BUSQUEDA.
+           05 DUP-ENCONTRADO-SW            PIC X(01) VALUE 'N'.
+               88 DUP-ENCONTRADO                      VALUE 'Y'.
+      *----------------------------------------------------------------*
+      *     A R E A   D E   C O M U N I C A C I O N   G L O B A L      *
+      *----------------------------------------------------------------*
+       COPY GlobalData.
+      *----------------------------------------------------------------*
+      *          T A B L A   D E   T O T A L E S   P O R   S K U       *
+      *----------------------------------------------------------------*
+       01 TOT-TABLE.
+           05 TOT-COUNT                    PIC 9(04) COMP VALUE ZERO.
+           05 TOT-ENTRY OCCURS 500 TIMES INDEXED BY TOT-IDX.
+               10 TOT-PRODUCT-NAME         PIC X(60).
+               10 TOT-QUANTITY             PIC 9(08) COMP.
+               10 TOT-REVENUE              PIC 9(14) COMP-3.
+               10 TOT-REVENUE-IMPUESTO     PIC 9(14) COMP-3.
+               10 TOT-CURRENCY-CODE        PIC X(03).
+       77 TOT-MAX-PRODUCTOS                PIC 9(04) COMP VALUE 500.
+       01 TOT-BUSQUEDA.
+           05 TOT-ENCONTRADO-SW            PIC X(01) VALUE 'N'.
+               88 TOT-ENCONTRADO                       VALUE 'Y'.
+       01 TOT-GRAN-TOTAL.
+           05 TOT-GRAN-CANTIDAD            PIC 9(10) COMP.
+           05 TOT-GRAN-REVENUE             PIC 9(16) COMP-3.
+           05 TOT-GRAN-REVENUE-IMPUESTO    PIC 9(16) COMP-3.
+      *----------------------------------------------------------------*
+      *     CONTROL DE MONEDAS MEZCLADAS EN UNA MISMA CORRIDA          *
+      *     LOS TOTALES GENERALES SOLO TIENEN SENTIDO SI TODA LA       *
+      *     CORRIDA FACTURA EN LA MISMA MONEDA; SI APARECE MAS DE UNA  *
+      *     MONEDA SE ADVIERTE EN EL REPORTE EN VEZ DE SUMAR VALORES   *
+      *     DE MONEDAS DISTINTAS COMO SI FUERAN LA MISMA.              *
+      *----------------------------------------------------------------*
+       01 MON-CONTROL.
+           05 MON-PRIMERA-MONEDA           PIC X(03) VALUE SPACES.
+           05 MON-MEZCLADA-SW              PIC X(01) VALUE 'N'.
+               88 MON-MEZCLADA                        VALUE 'Y'.
+      *----------------------------------------------------------------*
+      *     CONTROL DEL RANKING TOP / BOTTOM                           *
+      *----------------------------------------------------------------*
+       01 RANK-CONTROL.
+           05 RANK-CRITERIO                PIC X(01).
+               88 RANK-POR-UNIDADES                   VALUE 'U'.
+               88 RANK-POR-INGRESOS                   VALUE 'I'.
+           05 RANK-ORDEN                   PIC X(01).
+               88 RANK-DESCENDENTE                    VALUE 'D'.
+               88 RANK-ASCENDENTE                     VALUE 'A'.
+           05 RANK-USADO PIC X(01) OCCURS 500 TIMES VALUE 'N'.
+           05 RANK-POSICION                PIC 9(02) COMP.
+           05 RANK-MEJOR-IDX               PIC 9(04) COMP.
+           05 RANK-POSICION-ED             PIC Z9.
+      *----------------------------------------------------------------*
+      *     R E C O N C I L I A C I O N   C O N T R A   C O R R I D A  *
+      *     A N T E R I O R                                            *
+      *----------------------------------------------------------------*
+       77 PRV-STATUS                       PIC X(02).
+       01 PRV-CONTROL.
+           05 PRV-EOF-SW                   PIC X(01) VALUE 'N'.
+               88 PRV-EOF                            VALUE 'Y'.
+           05 PRV-ENCONTRADO-SW            PIC X(01) VALUE 'N'.
+               88 PRV-ENCONTRADO                     VALUE 'Y'.
+           05 PRV-RESTO-1                  PIC X(132).
+           05 PRV-RESTO-2                  PIC X(132).
+           05 PRV-UNIDADES-TXT             PIC X(09).
+           05 PRV-INGRESOS-TXT             PIC X(15).
+           05 PRV-UNIDADES-ED              PIC Z(08)9.
+           05 PRV-INGRESOS-ED              PIC Z(14)9.
+           05 PRV-UNIDADES-NUM             PIC 9(10) COMP.
+           05 PRV-INGRESOS-NUM             PIC 9(16) COMP-3.
+      *----------------------------------------------------------------*
+      *     C O N T R O L   D E   P U N T O S   D E   R E I N I C I O  *
+      *     SE GRABA UN PUNTO DE CONTROL CADA 1000 REGISTROS PARA QUE  *
+      *     UN REINICIO PUEDA SALTAR LOS REGISTROS YA PROCESADOS EN    *
+      *     LUGAR DE VOLVER A CARGARLOS EN GLOBALDATA.                 *
+      *----------------------------------------------------------------*
+       77 CHK-STATUS                       PIC X(02).
+       01 CHK-CONTROL.
+           05 CHK-EOF-SW                   PIC X(01) VALUE 'N'.
+               88 CHK-EOF                            VALUE 'Y'.
+           05 CHK-FIN-VISTO-SW             PIC X(01) VALUE 'N'.
+               88 CHK-FIN-VISTO                      VALUE 'Y'.
+           05 CHK-ULTIMO-REGISTRO          PIC 9(08) COMP VALUE ZERO.
+           05 CHK-ULTIMO-REGISTRO-INICIAL  PIC 9(08) COMP VALUE ZERO.
+           05 CHK-COCIENTE                 PIC 9(08) COMP.
+           05 CHK-RESIDUO                  PIC 9(08) COMP.
+           05 CHK-GD-IDX                   PIC 9(04) COMP.
+      *----------------------------------------------------------------*
+      *     H I S T O R I A L   D E   V E N T A S                      *
+      *     UN REGISTRO POR PRODUCTO SE AGREGA (O SE ACTUALIZA, SI LA  *
+      *     CORRIDA SE REPITE PARA LA MISMA FECHA) CADA VEZ QUE CORRE  *
+      *     EL PROGRAMA, PARA SOPORTAR REPORTES DE TENDENCIA.          *
+      *----------------------------------------------------------------*
+       77 HST-STATUS                       PIC X(02).
 
        LINKAGE SECTION.
        01 DFHCOMMAREA                      PIC X(2534).
@@ -55,12 +372,212 @@
       * 1000-INICIO-PROGRAMA                                           *
       *----------------------------------------------------------------*
        1000-INICIO-PROGRAMA.
+           MOVE ZERO                       TO GD-COUNT
+           PERFORM 1050-OBTENER-PARAMETROS
+           MOVE RPT-FECHA-CORRIDA          TO GD-FECHA-CORRIDA
+           PERFORM 1060-LEER-CHECKPOINT
+           PERFORM 1230-ESCRIBIR-PUNTO-CONTROL
            PERFORM 1100-ABRIR-ARCHIVO
            PERFORM 1200-LEER-DATOS
            .
-      
+
+      *----------------------------------------------------------------*
+      * 1050-OBTENER-PARAMETROS                                        *
+      *     OBTIENE EL NOMBRE DEL ARCHIVO DE ENTRADA Y LA FECHA DE     *
+      *     PROCESO DESDE EL AMBIENTE; SI NO VIENEN, USA LOS VALORES   *
+      *     POR DEFECTO (data.csv Y LA FECHA DEL SISTEMA).  TAMBIEN    *
+      *     TOMA EL REPORTE DE UNA CORRIDA ANTERIOR (OPCIONAL) PARA    *
+      *     RECONCILIAR TOTALES.                                       *
+      *----------------------------------------------------------------*
+       1050-OBTENER-PARAMETROS.
+           ACCEPT PARM-NOMBRE-ARCHIVO
+               FROM ENVIRONMENT "SALES_INPUT_FILE"
+           IF PARM-NOMBRE-ARCHIVO EQUAL SPACES
+               MOVE "data.csv"          TO PARM-NOMBRE-ARCHIVO
+           END-IF
+           ACCEPT PARM-FECHA-ENV FROM ENVIRONMENT "SALES_RUN_DATE"
+           IF PARM-FECHA-ENV EQUAL SPACES
+               ACCEPT RPT-FECHA-CORRIDA FROM DATE
+           ELSE
+               MOVE PARM-FECHA-ENV      TO RPT-FECHA-CORRIDA
+           END-IF
+           ACCEPT PARM-REPORTE-ANTERIOR
+               FROM ENVIRONMENT "SALES_PRIOR_REPORT"
+           ACCEPT PARM-CHECKPOINT
+               FROM ENVIRONMENT "SALES_CHECKPOINT_FILE"
+           IF PARM-CHECKPOINT EQUAL SPACES
+               MOVE "checkpoint.dat"    TO PARM-CHECKPOINT
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1060-LEER-CHECKPOINT                                           *
+      *     SI EXISTE UN PUNTO DE CONTROL DE UNA CORRIDA ANTERIOR,     *
+      *     RESTAURA EL ULTIMO REGISTRO PROCESADO, LOS CONTADORES DE   *
+      *     RECHAZOS/DUPLICADOS, EL CONTROL DE MONEDA Y EL CONTENIDO   *
+      *     DE TOT-TABLE Y GD-SALES-DATA - SIN ESTO UN REINICIO        *
+      *     SALTARIA LOS REGISTROS YA PROCESADOS PERO REPORTARIA SOLO  *
+      *     LO ACUMULADO DESPUES DEL REINICIO.  CHK-ULTIMO-REGISTRO-   *
+      *     INICIAL GUARDA EL PISO YA ALCANZADO, PARA QUE UN PUNTO DE  *
+      *     CONTROL GRABADO DURANTE LA RELECTURA OBLIGATORIA DE LOS    *
+      *     REGISTROS YA PROCESADOS NUNCA LO HAGA RETROCEDER.          *
+      *     1230-ESCRIBIR-PUNTO-CONTROL GRABA UN REGISTRO 'F' (FIN)    *
+      *     COMO ULTIMO REGISTRO DE CADA REESCRITURA COMPLETA; SI EL   *
+      *     ARCHIVO LLEGA A EOF SIN HABER VISTO ESE CENTINELA, LA      *
+      *     REESCRITURA ANTERIOR QUEDO A MEDIAS (POR EJEMPLO, UNA      *
+      *     CAIDA DEL PROCESO MIENTRAS SE GRABABA) Y LO RESTAURADO NO  *
+      *     ES CONFIABLE - EN ESE CASO SE DESCARTA TODO Y LA CORRIDA   *
+      *     ARRANCA DESDE CERO EN VEZ DE SEGUIR CON TOTALES A MEDIAS.  *
+      *----------------------------------------------------------------*
+       1060-LEER-CHECKPOINT.
+           MOVE ZERO                       TO CHK-ULTIMO-REGISTRO
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHK-STATUS EQUAL '00'
+               PERFORM 1061-LEER-PUNTO-CONTROL UNTIL CHK-EOF
+               IF NOT CHK-FIN-VISTO
+                   PERFORM 1066-DESCARTAR-PUNTO-CONTROL-INCOMPLETO
+               END-IF
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           MOVE CHK-ULTIMO-REGISTRO   TO CHK-ULTIMO-REGISTRO-INICIAL
+           .
+
+      *----------------------------------------------------------------*
+      * 1061-LEER-PUNTO-CONTROL                                        *
+      *     LEE EL RASTRO DE PUNTOS DE CONTROL HASTA EL FINAL,         *
+      *     RESTAURANDO CADA REGISTRO SEGUN SU TIPO                    *
+      *----------------------------------------------------------------*
+       1061-LEER-PUNTO-CONTROL.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET CHK-EOF TO TRUE
+           END-READ
+           IF NOT CHK-EOF
+               EVALUATE TRUE
+                   WHEN CHK-TIPO-CONTROL
+                       PERFORM 1062-RESTAURAR-CONTROL
+                   WHEN CHK-TIPO-PRODUCTO
+                       PERFORM 1063-RESTAURAR-PRODUCTO
+                   WHEN CHK-TIPO-GLOBALDATA
+                       PERFORM 1064-RESTAURAR-GLOBALDATA
+                   WHEN CHK-TIPO-DUPLICADO
+                       PERFORM 1065-RESTAURAR-DUPLICADO
+                   WHEN CHK-TIPO-FIN
+                       SET CHK-FIN-VISTO   TO TRUE
+               END-EVALUATE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1062-RESTAURAR-CONTROL                                         *
+      *     RESTAURA EL ULTIMO REGISTRO PROCESADO, LOS CONTADORES DE   *
+      *     RECHAZOS/DUPLICADOS Y EL CONTROL DE MONEDA MEZCLADA        *
+      *----------------------------------------------------------------*
+       1062-RESTAURAR-CONTROL.
+           MOVE CHK-C-ULTIMO-REG           TO CHK-ULTIMO-REGISTRO
+           MOVE CHK-C-RECHAZOS             TO REC-RECHAZOS
+           MOVE CHK-C-DUPLICADOS           TO REC-DUPLICADOS
+           MOVE CHK-C-PRIMERA-MONEDA       TO MON-PRIMERA-MONEDA
+           MOVE CHK-C-MEZCLADA-SW          TO MON-MEZCLADA-SW
+           .
+
+      *----------------------------------------------------------------*
+      * 1063-RESTAURAR-PRODUCTO                                        *
+      *     RESTAURA UNA ENTRADA DE TOT-TABLE DESDE EL PUNTO DE        *
+      *     CONTROL                                                    *
+      *----------------------------------------------------------------*
+       1063-RESTAURAR-PRODUCTO.
+           IF TOT-COUNT < TOT-MAX-PRODUCTOS
+               ADD 1                       TO TOT-COUNT
+               SET TOT-IDX                 TO TOT-COUNT
+               MOVE CHK-P-NOMBRE     TO TOT-PRODUCT-NAME(TOT-IDX)
+               MOVE CHK-P-CANTIDAD   TO TOT-QUANTITY(TOT-IDX)
+               MOVE CHK-P-INGRESOS   TO TOT-REVENUE(TOT-IDX)
+               MOVE CHK-P-INGRESOS-IMP
+                   TO TOT-REVENUE-IMPUESTO(TOT-IDX)
+               MOVE CHK-P-MONEDA     TO TOT-CURRENCY-CODE(TOT-IDX)
+           ELSE
+               DISPLAY
+                 "TABLA DE TOTALES LLENA AL RESTAURAR PUNTO DE "
+                 "CONTROL: " CHK-P-NOMBRE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1064-RESTAURAR-GLOBALDATA                                      *
+      *     RESTAURA UNA ENTRADA DE GD-SALES-DATA DESDE EL PUNTO DE    *
+      *     CONTROL                                                    *
+      *----------------------------------------------------------------*
+       1064-RESTAURAR-GLOBALDATA.
+           IF GD-COUNT < GD-MAX-SALES-DATA
+               ADD 1                       TO GD-COUNT
+               MOVE CHK-G-NOMBRE     TO GD-PRODUCT-NAME(GD-COUNT)
+               MOVE CHK-G-PRECIO     TO GD-UNIT-PRICE(GD-COUNT)
+               MOVE CHK-G-CANTIDAD   TO GD-QUANTITY-SOLD(GD-COUNT)
+               MOVE CHK-G-IMPUESTO   TO GD-TAX-RATE(GD-COUNT)
+               MOVE CHK-G-MONEDA     TO GD-CURRENCY-CODE(GD-COUNT)
+           ELSE
+               DISPLAY
+                 "GLOBALDATA LLENA AL RESTAURAR PUNTO DE CONTROL: "
+                 CHK-G-NOMBRE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1065-RESTAURAR-DUPLICADO                                       *
+      *     RESTAURA UNA ENTRADA DE DUP-TABLE DESDE EL PUNTO DE        *
+      *     CONTROL, PARA QUE UNA LINEA CUYA PRIMERA OCURRENCIA FUE    *
+      *     LEIDA ANTES DEL REINICIO SIGA SIENDO RECONOCIDA COMO       *
+      *     DUPLICADA SI SU REPETICION APARECE DESPUES                 *
+      *----------------------------------------------------------------*
+       1065-RESTAURAR-DUPLICADO.
+           IF DUP-COUNT < DUP-MAX-ENTRADAS
+               ADD 1                       TO DUP-COUNT
+               SET DUP-IDX                 TO DUP-COUNT
+               MOVE CHK-D-NOMBRE     TO DUP-PRODUCT-NAME(DUP-IDX)
+               MOVE CHK-D-PRECIO     TO DUP-UNIT-PRICE(DUP-IDX)
+               MOVE CHK-D-CANTIDAD   TO DUP-QUANTITY(DUP-IDX)
+           ELSE
+               DISPLAY
+                 "TABLA DE DUPLICADOS LLENA AL RESTAURAR PUNTO DE "
+                 "CONTROL: " CHK-D-NOMBRE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1066-DESCARTAR-PUNTO-CONTROL-INCOMPLETO                        *
+      *     EL RASTRO DE PUNTO DE CONTROL LLEGO A EOF SIN EL REGISTRO  *
+      *     'F' DE CIERRE, ASI QUE LA REESCRITURA QUE LO PRODUJO NO    *
+      *     TERMINO (POR EJEMPLO, UNA CAIDA A MITAD DE            *
+      *     1230-ESCRIBIR-PUNTO-CONTROL).  SE DESCARTA TODO LO         *
+      *     RESTAURADO Y LA CORRIDA ARRANCA DESDE CERO, EN VEZ DE      *
+      *     CONFIAR EN TOTALES POSIBLEMENTE TRUNCADOS.                 *
+      *----------------------------------------------------------------*
+       1066-DESCARTAR-PUNTO-CONTROL-INCOMPLETO.
+           DISPLAY
+             "PUNTO DE CONTROL INCOMPLETO (SIN REGISTRO DE CIERRE); "
+             "SE DESCARTA Y LA CORRIDA ARRANCA DESDE CERO"
+           MOVE ZERO                       TO CHK-ULTIMO-REGISTRO
+           MOVE ZERO                       TO REC-RECHAZOS
+           MOVE ZERO                       TO REC-DUPLICADOS
+           MOVE SPACES                     TO MON-PRIMERA-MONEDA
+           MOVE 'N'                        TO MON-MEZCLADA-SW
+           MOVE ZERO                       TO TOT-COUNT
+           MOVE ZERO                       TO GD-COUNT
+           MOVE ZERO                       TO DUP-COUNT
+           .
+
       *----------------------------------------------------------------*
       * 1100-ABRIR-ARCHIVO                                             *
+      *     REJECT-REPORT-FILE Y DUP-REVIEW-FILE SE ABREN EN MODO      *
+      *     EXTEND (EN VEZ DE OUTPUT) CUANDO LA CORRIDA REANUDA DESDE  *
+      *     UN PUNTO DE CONTROL (CHK-ULTIMO-REGISTRO-INICIAL > CERO),  *
+      *     PARA QUE REJECT.TXT/DUPLICATES.TXT CONSERVEN LAS LINEAS    *
+      *     DE ANTES DEL REINICIO - DE LO CONTRARIO QUEDARIAN          *
+      *     TRUNCADOS MIENTRAS REC-RECHAZOS/REC-DUPLICADOS (RESTAURADOS*
+      *     EN 1062-RESTAURAR-CONTROL) SIGUEN CONTANDO DE FORMA        *
+      *     ACUMULADA, Y EL REPORTE MOSTRARIA MAS RECHAZOS/DUPLICADOS  *
+      *     DE LOS QUE REALMENTE APARECEN EN ESOS ARCHIVOS.            *
       *----------------------------------------------------------------*
        1100-ABRIR-ARCHIVO.
            OPEN INPUT SALES-DATA-FILE
@@ -68,8 +585,29 @@
                DISPLAY "ERROR OPENING FILE"
                PERFORM 3000-FINAL-PROGRAMA
            END-IF
+           IF CHK-ULTIMO-REGISTRO-INICIAL > ZERO
+               OPEN EXTEND REJECT-REPORT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-REPORT-FILE
+           END-IF
+           IF RCH-STATUS NOT EQUAL '00'
+               DISPLAY "ERROR OPENING REJECT REPORT FILE"
+               PERFORM 3000-FINAL-PROGRAMA
+           END-IF
+           IF CHK-ULTIMO-REGISTRO-INICIAL > ZERO
+               OPEN EXTEND DUP-REVIEW-FILE
+           ELSE
+               OPEN OUTPUT DUP-REVIEW-FILE
+           END-IF
+           IF DUP-STATUS NOT EQUAL '00'
+               DISPLAY "ERROR OPENING DUPLICATE REVIEW FILE"
+               PERFORM 3000-FINAL-PROGRAMA
+           END-IF
            PERFORM 1200-LEER-DATOS
+           PERFORM 1230-ESCRIBIR-PUNTO-CONTROL
            CLOSE SALES-DATA-FILE
+           CLOSE REJECT-REPORT-FILE
+           CLOSE DUP-REVIEW-FILE
            .
 
       *----------------------------------------------------------------*
@@ -78,16 +616,790 @@
        1200-LEER-DATOS.
            PERFORM UNTIL END-OF-FILE = 'Y'
                READ SALES-DATA-FILE INTO SALES-DATA-RECORD
-                   AT END 
+                   AT END
                        MOVE 'Y'        TO END-OF-FILE
                 END-READ
+               IF END-OF-FILE NOT EQUAL 'Y' AND FS-STATUS NOT EQUAL '00'
+                   DISPLAY "ERROR READING FILE - STATUS: " FS-STATUS
+                   PERFORM 3000-FINAL-PROGRAMA
+               END-IF
+               IF END-OF-FILE NOT EQUAL 'Y'
+                   ADD 1                   TO REC-LINEA-NUM
+                   IF REC-LINEA-NUM > CHK-ULTIMO-REGISTRO
+                       PERFORM 1204-VALORES-POR-DEFECTO
+                       PERFORM 1205-VALIDAR-REGISTRO
+                       IF REG-VALIDO
+                           PERFORM 1207-DETECTAR-DUPLICADO
+                           IF REG-DUPLICADO
+                               PERFORM 1208-MARCAR-DUPLICADO
+                           ELSE
+                               PERFORM 1210-ACUMULAR-TOTALES THRU
+                                       1210-ACUMULAR-TOTALES-EXIT
+                               PERFORM 1220-CARGAR-GLOBALDATA
+                           END-IF
+                       ELSE
+                           PERFORM 1206-RECHAZAR-REGISTRO
+                       END-IF
+                   END-IF
+                   DIVIDE REC-LINEA-NUM BY 1000
+                       GIVING CHK-COCIENTE REMAINDER CHK-RESIDUO
+                   IF CHK-RESIDUO EQUAL ZERO
+                       PERFORM 1230-ESCRIBIR-PUNTO-CONTROL
+                   END-IF
+               END-IF
            END-PERFORM
            .
-      
+
+      *----------------------------------------------------------------*
+      * 1204-VALORES-POR-DEFECTO                                       *
+      *     LOS REGISTROS DE data.csv SIN TASA DE IMPUESTO NI MONEDA   *
+      *     (FORMATO ANTERIOR A LA EXTENSION MULTI-MONEDA) NO DEBEN    *
+      *     RECHAZARSE; SE ASUME SIN IMPUESTO Y MONEDA LOCAL.          *
+      *----------------------------------------------------------------*
+       1204-VALORES-POR-DEFECTO.
+           IF TAX-RATE NOT NUMERIC
+               MOVE ZERO                   TO TAX-RATE
+           END-IF
+           IF CURRENCY-CODE EQUAL SPACES
+               MOVE "COP"                  TO CURRENCY-CODE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1205-VALIDAR-REGISTRO                                          *
+      *     RECHAZA PRECIO/CANTIDAD NO NUMERICOS O EN CERO             *
+      *----------------------------------------------------------------*
+       1205-VALIDAR-REGISTRO.
+           SET REG-VALIDO                  TO TRUE
+           MOVE SPACES                     TO REG-MOTIVO-RECHAZO
+           IF UNIT-PRICE NOT NUMERIC
+               SET REG-INVALIDO            TO TRUE
+               MOVE "PRECIO NO NUMERICO" TO REG-MOTIVO-RECHAZO
+           ELSE
+               IF UNIT-PRICE EQUAL ZERO
+                   SET REG-INVALIDO            TO TRUE
+                   MOVE "PRECIO EN CERO" TO REG-MOTIVO-RECHAZO
+               END-IF
+           END-IF
+           IF REG-VALIDO
+               IF QUANTITY-SOLD NOT NUMERIC
+                   SET REG-INVALIDO            TO TRUE
+                   MOVE "CANTIDAD NO NUMERICA" TO REG-MOTIVO-RECHAZO
+               ELSE
+                   IF QUANTITY-SOLD EQUAL ZERO
+                       SET REG-INVALIDO         TO TRUE
+                       MOVE "CANTIDAD EN CERO" TO REG-MOTIVO-RECHAZO
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1206-RECHAZAR-REGISTRO                                         *
+      *     ESCRIBE EL REGISTRO INVALIDO AL LISTADO DE RECHAZOS        *
+      *----------------------------------------------------------------*
+       1206-RECHAZAR-REGISTRO.
+           ADD 1                            TO REC-RECHAZOS
+           MOVE SPACES                      TO REJECT-RECORD
+           MOVE "LINEA "                    TO RCH-ETIQUETA
+           MOVE REC-LINEA-NUM               TO RCH-LINEA-NUM-REG
+           MOVE PRODUCT-NAME                TO RCH-PRODUCTO-REG
+           MOVE REG-MOTIVO-RECHAZO          TO RCH-MOTIVO-REG
+           WRITE REJECT-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * 1207-DETECTAR-DUPLICADO                                        *
+      *     BUSCA SI YA SE LEYO UNA LINEA CON EL MISMO PRODUCTO,       *
+      *     PRECIO Y CANTIDAD EXACTOS (NO SOLO EL MISMO PRODUCTO,      *
+      *     QUE SI PUEDE REPETIRSE LEGITIMAMENTE ENTRE LOTES/CAJEROS)  *
+      *----------------------------------------------------------------*
+       1207-DETECTAR-DUPLICADO.
+           SET REG-NO-DUPLICADO            TO TRUE
+           MOVE 'N'                        TO DUP-ENCONTRADO-SW
+           SET DUP-IDX                     TO 1
+           PERFORM 1207-BUSCAR-DUPLICADO THRU 1207-BUSCAR-DUPLICADO-EXIT
+               UNTIL DUP-IDX > DUP-COUNT OR DUP-ENCONTRADO
+           IF DUP-ENCONTRADO
+               SET REG-DUPLICADO           TO TRUE
+           ELSE
+               IF DUP-COUNT < DUP-MAX-ENTRADAS
+                   ADD 1                       TO DUP-COUNT
+                   SET DUP-IDX                 TO DUP-COUNT
+                   MOVE PRODUCT-NAME     TO DUP-PRODUCT-NAME(DUP-IDX)
+                   MOVE UNIT-PRICE       TO DUP-UNIT-PRICE(DUP-IDX)
+                   MOVE QUANTITY-SOLD    TO DUP-QUANTITY(DUP-IDX)
+               ELSE
+                   DISPLAY
+                     "TABLA DE DUPLICADOS LLENA - NO SE PUEDE "
+                     "VERIFICAR: " PRODUCT-NAME
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1207-BUSCAR-DUPLICADO                                          *
+      *     COMPARA EL REGISTRO ACTUAL CONTRA UNA ENTRADA DE DUP-TABLE *
+      *----------------------------------------------------------------*
+       1207-BUSCAR-DUPLICADO.
+           IF DUP-PRODUCT-NAME(DUP-IDX) EQUAL PRODUCT-NAME
+               AND DUP-UNIT-PRICE(DUP-IDX) EQUAL UNIT-PRICE
+               AND DUP-QUANTITY(DUP-IDX)   EQUAL QUANTITY-SOLD
+               SET DUP-ENCONTRADO          TO TRUE
+               GO TO 1207-BUSCAR-DUPLICADO-EXIT
+           END-IF
+           SET DUP-IDX UP BY 1
+           .
+       1207-BUSCAR-DUPLICADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1208-MARCAR-DUPLICADO                                          *
+      *     ESCRIBE EL REGISTRO DUPLICADO AL LISTADO DE REVISION, PARA *
+      *     QUE EL EQUIPO DE LA EXTRACCION POS LO CONFIRME ANTES DE    *
+      *     QUE SE SUME A LOS TOTALES DEL DIA                          *
+      *----------------------------------------------------------------*
+       1208-MARCAR-DUPLICADO.
+           ADD 1                            TO REC-DUPLICADOS
+           MOVE SPACES                      TO DUP-REVIEW-RECORD
+           MOVE "LINEA "                    TO DUP-ETIQUETA
+           MOVE REC-LINEA-NUM               TO DUP-LINEA-NUM-REG
+           MOVE PRODUCT-NAME                TO DUP-PRODUCTO-REG
+           MOVE "  POSIBLE DUPLICADO EXACTO - CONFIRMAR CON POS"
+                                             TO DUP-MENSAJE-REG
+           WRITE DUP-REVIEW-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * 1210-ACUMULAR-TOTALES                                          *
+      *     ACUMULA CANTIDAD Y VALOR EXTENDIDO POR PRODUCTO            *
+      *----------------------------------------------------------------*
+       1210-ACUMULAR-TOTALES.
+           MOVE 'N'                    TO TOT-ENCONTRADO-SW
+           SET TOT-IDX                 TO 1
+           PERFORM 1211-BUSCAR-PRODUCTO THRU 1211-BUSCAR-PRODUCTO-EXIT
+               UNTIL TOT-IDX > TOT-COUNT OR TOT-ENCONTRADO
+           IF NOT TOT-ENCONTRADO
+               IF TOT-COUNT < TOT-MAX-PRODUCTOS
+                   ADD 1                       TO TOT-COUNT
+                   SET TOT-IDX                 TO TOT-COUNT
+                   MOVE PRODUCT-NAME     TO TOT-PRODUCT-NAME(TOT-IDX)
+                   MOVE ZERO                   TO TOT-QUANTITY(TOT-IDX)
+                   MOVE ZERO                   TO TOT-REVENUE(TOT-IDX)
+                   MOVE ZERO
+                       TO TOT-REVENUE-IMPUESTO(TOT-IDX)
+                   MOVE CURRENCY-CODE
+                       TO TOT-CURRENCY-CODE(TOT-IDX)
+               ELSE
+                   DISPLAY
+                     "TABLA DE TOTALES LLENA - PROCESE EN OTRO LOTE: "
+                     PRODUCT-NAME
+                   GO TO 1210-ACUMULAR-TOTALES-EXIT
+               END-IF
+           END-IF
+           ADD QUANTITY-SOLD               TO TOT-QUANTITY(TOT-IDX)
+           COMPUTE TOT-REVENUE(TOT-IDX) =
+               TOT-REVENUE(TOT-IDX) + (UNIT-PRICE * QUANTITY-SOLD)
+           COMPUTE TOT-REVENUE-IMPUESTO(TOT-IDX) =
+               TOT-REVENUE-IMPUESTO(TOT-IDX) +
+               (UNIT-PRICE * QUANTITY-SOLD *
+                   (1 + (TAX-RATE / 100)))
+           PERFORM 1212-VERIFICAR-MONEDA
+           .
+       1210-ACUMULAR-TOTALES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1212-VERIFICAR-MONEDA                                          *
+      *     DETECTA SI LA CORRIDA MEZCLA MAS DE UNA MONEDA, PARA QUE   *
+      *     EL REPORTE ADVIERTA EN VEZ DE SUMAR MONEDAS DISTINTAS      *
+      *----------------------------------------------------------------*
+       1212-VERIFICAR-MONEDA.
+           IF MON-PRIMERA-MONEDA EQUAL SPACES
+               MOVE CURRENCY-CODE          TO MON-PRIMERA-MONEDA
+           ELSE
+               IF CURRENCY-CODE NOT EQUAL MON-PRIMERA-MONEDA
+                   SET MON-MEZCLADA        TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1211-BUSCAR-PRODUCTO                                           *
+      *     BUSCA EL PRODUCTO ACTUAL EN LA TABLA DE TOTALES            *
+      *----------------------------------------------------------------*
+       1211-BUSCAR-PRODUCTO.
+           IF TOT-PRODUCT-NAME(TOT-IDX) EQUAL PRODUCT-NAME
+               SET TOT-ENCONTRADO TO TRUE
+               GO TO 1211-BUSCAR-PRODUCTO-EXIT
+           END-IF
+           SET TOT-IDX UP BY 1
+           .
+       1211-BUSCAR-PRODUCTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1220-CARGAR-GLOBALDATA                                         *
+      *     COPIA EL REGISTRO LEIDO A LA SIGUIENTE ENTRADA DISPONIBLE  *
+      *     DE GD-SALES-DATA, PARA QUE LOS PROGRAMAS QUE COMPARTEN LA  *
+      *     GLOBALDATA RECIBAN LAS VENTAS DEL DIA.                     *
+      *----------------------------------------------------------------*
+       1220-CARGAR-GLOBALDATA.
+           IF GD-COUNT < GD-MAX-SALES-DATA
+               ADD 1                       TO GD-COUNT
+               MOVE PRODUCT-NAME     TO GD-PRODUCT-NAME(GD-COUNT)
+               MOVE UNIT-PRICE       TO GD-UNIT-PRICE(GD-COUNT)
+               MOVE QUANTITY-SOLD    TO GD-QUANTITY-SOLD(GD-COUNT)
+               MOVE TAX-RATE         TO GD-TAX-RATE(GD-COUNT)
+               MOVE CURRENCY-CODE    TO GD-CURRENCY-CODE(GD-COUNT)
+           ELSE
+               DISPLAY "GLOBALDATA LLENA - PROCESE EN OTRO LOTE: "
+                       PRODUCT-NAME
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1230-ESCRIBIR-PUNTO-CONTROL                                    *
+      *     REESCRIBE EL PUNTO DE CONTROL COMPLETO: UN REGISTRO 'C'    *
+      *     CON EL ULTIMO REGISTRO PROCESADO (SIN RETROCEDER NUNCA POR *
+      *     DEBAJO DE CHK-ULTIMO-REGISTRO-INICIAL, PUES LA RELECTURA   *
+      *     OBLIGATORIA DE LOS REGISTROS YA PROCESADOS TRAE UN         *
+      *     REC-LINEA-NUM MENOR AL PROGRESO REAL DE CORRIDAS           *
+      *     ANTERIORES), MAS UN REGISTRO 'P' POR CADA ENTRADA DE       *
+      *     TOT-TABLE, UN REGISTRO 'G' POR CADA ENTRADA DE GD-SALES-   *
+      *     DATA Y UN REGISTRO 'D' POR CADA ENTRADA DE DUP-TABLE, PARA *
+      *     QUE UN REINICIO PUEDA RESTAURAR TODO LO ACUMULADO HASTA    *
+      *     ESE PUNTO.  EL ULTIMO REGISTRO GRABADO SIEMPRE ES UN       *
+      *     CENTINELA DE TIPO 'F' (FIN); SI EL PROCESO SE CAE A MITAD  *
+      *     DE ESTE PARRAFO, EL ARCHIVO QUEDA SIN ESE CENTINELA Y      *
+      *     1060-LEER-CHECKPOINT LO RECONOCE COMO INCOMPLETO Y LO      *
+      *     DESCARTA EN VEZ DE RESTAURAR TOTALES A MEDIAS.             *
+      *----------------------------------------------------------------*
+       1230-ESCRIBIR-PUNTO-CONTROL.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHK-STATUS NOT EQUAL '00' AND CHK-STATUS NOT EQUAL '05'
+               DISPLAY "ERROR OPENING CHECKPOINT FILE"
+               PERFORM 3000-FINAL-PROGRAMA
+           END-IF
+           MOVE SPACES                     TO CHECKPOINT-RECORD
+           SET CHK-TIPO-CONTROL            TO TRUE
+           IF REC-LINEA-NUM > CHK-ULTIMO-REGISTRO-INICIAL
+               MOVE REC-LINEA-NUM           TO CHK-C-ULTIMO-REG
+           ELSE
+               MOVE CHK-ULTIMO-REGISTRO-INICIAL TO CHK-C-ULTIMO-REG
+           END-IF
+           MOVE REC-RECHAZOS               TO CHK-C-RECHAZOS
+           MOVE REC-DUPLICADOS             TO CHK-C-DUPLICADOS
+           MOVE MON-PRIMERA-MONEDA         TO CHK-C-PRIMERA-MONEDA
+           MOVE MON-MEZCLADA-SW            TO CHK-C-MEZCLADA-SW
+           WRITE CHECKPOINT-RECORD
+           PERFORM 1231-GRABAR-PUNTO-CONTROL-PRODUCTO
+               VARYING TOT-IDX FROM 1 BY 1 UNTIL TOT-IDX > TOT-COUNT
+           PERFORM 1232-GRABAR-PUNTO-CONTROL-GLOBALDATA
+               VARYING CHK-GD-IDX FROM 1 BY 1
+               UNTIL CHK-GD-IDX > GD-COUNT
+           PERFORM 1233-GRABAR-PUNTO-CONTROL-DUPLICADO
+               VARYING DUP-IDX FROM 1 BY 1
+               UNTIL DUP-IDX > DUP-COUNT
+           MOVE SPACES                     TO CHECKPOINT-RECORD
+           SET CHK-TIPO-FIN                TO TRUE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *----------------------------------------------------------------*
+      * 1231-GRABAR-PUNTO-CONTROL-PRODUCTO                             *
+      *     GRABA UN REGISTRO 'P' DEL PUNTO DE CONTROL POR CADA        *
+      *     ENTRADA DE TOT-TABLE                                       *
+      *----------------------------------------------------------------*
+       1231-GRABAR-PUNTO-CONTROL-PRODUCTO.
+           MOVE SPACES                     TO CHECKPOINT-RECORD
+           SET CHK-TIPO-PRODUCTO           TO TRUE
+           MOVE TOT-PRODUCT-NAME(TOT-IDX)  TO CHK-P-NOMBRE
+           MOVE TOT-QUANTITY(TOT-IDX)      TO CHK-P-CANTIDAD
+           MOVE TOT-REVENUE(TOT-IDX)       TO CHK-P-INGRESOS
+           MOVE TOT-REVENUE-IMPUESTO(TOT-IDX) TO CHK-P-INGRESOS-IMP
+           MOVE TOT-CURRENCY-CODE(TOT-IDX) TO CHK-P-MONEDA
+           WRITE CHECKPOINT-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * 1232-GRABAR-PUNTO-CONTROL-GLOBALDATA                           *
+      *     GRABA UN REGISTRO 'G' DEL PUNTO DE CONTROL POR CADA        *
+      *     ENTRADA DE GD-SALES-DATA                                   *
+      *----------------------------------------------------------------*
+       1232-GRABAR-PUNTO-CONTROL-GLOBALDATA.
+           MOVE SPACES                     TO CHECKPOINT-RECORD
+           SET CHK-TIPO-GLOBALDATA         TO TRUE
+           MOVE GD-PRODUCT-NAME(CHK-GD-IDX)  TO CHK-G-NOMBRE
+           MOVE GD-UNIT-PRICE(CHK-GD-IDX)    TO CHK-G-PRECIO
+           MOVE GD-QUANTITY-SOLD(CHK-GD-IDX) TO CHK-G-CANTIDAD
+           MOVE GD-TAX-RATE(CHK-GD-IDX)      TO CHK-G-IMPUESTO
+           MOVE GD-CURRENCY-CODE(CHK-GD-IDX) TO CHK-G-MONEDA
+           WRITE CHECKPOINT-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * 1233-GRABAR-PUNTO-CONTROL-DUPLICADO                            *
+      *     GRABA UN REGISTRO 'D' DEL PUNTO DE CONTROL POR CADA        *
+      *     ENTRADA DE DUP-TABLE                                       *
+      *----------------------------------------------------------------*
+       1233-GRABAR-PUNTO-CONTROL-DUPLICADO.
+           MOVE SPACES                     TO CHECKPOINT-RECORD
+           SET CHK-TIPO-DUPLICADO          TO TRUE
+           MOVE DUP-PRODUCT-NAME(DUP-IDX)  TO CHK-D-NOMBRE
+           MOVE DUP-UNIT-PRICE(DUP-IDX)    TO CHK-D-PRECIO
+           MOVE DUP-QUANTITY(DUP-IDX)      TO CHK-D-CANTIDAD
+           WRITE CHECKPOINT-RECORD
+           .
+
       *----------------------------------------------------------------*
       * 2000-PROCESO-PROGRAMA                                          *
       *----------------------------------------------------------------*
        2000-PROCESO-PROGRAMA.
+           MOVE ZERO                TO TOT-GRAN-CANTIDAD
+           MOVE ZERO                TO TOT-GRAN-REVENUE
+           MOVE ZERO                TO TOT-GRAN-REVENUE-IMPUESTO
+           DISPLAY "=========================================="
+           DISPLAY "  RESUMEN DE ESTADISTICAS DE VENTAS"
+           DISPLAY "=========================================="
+           PERFORM 2005-ABRIR-REPORTE
+           PERFORM 2007-ABRIR-HISTORIA
+           PERFORM 2006-ENCABEZADO-REPORTE
+           SET TOT-IDX TO 1
+           PERFORM 2010-IMPRIMIR-TOTAL-PRODUCTO THRU
+                   2010-IMPRIMIR-TOTAL-PRODUCTO-EXIT
+               UNTIL TOT-IDX > TOT-COUNT
+           DISPLAY "--------------------------------------------"
+           DISPLAY "TOTAL UNIDADES : " TOT-GRAN-CANTIDAD
+           DISPLAY "TOTAL INGRESOS : " TOT-GRAN-REVENUE
+           DISPLAY "REGISTROS RECHAZADOS : " REC-RECHAZOS
+           DISPLAY "REGISTROS DUPLICADOS : " REC-DUPLICADOS
+           DISPLAY "=========================================="
+           PERFORM 2080-TOTALES-REPORTE
+           PERFORM 2100-REPORTE-RANKING
+           PERFORM 2150-RECONCILIAR-CORRIDA-ANTERIOR
+           PERFORM 2160-ESCRIBIR-HISTORIA
+           PERFORM 2090-CERRAR-REPORTE
+           PERFORM 2095-CERRAR-HISTORIA
+           .
+
+      *----------------------------------------------------------------*
+      * 2005-ABRIR-REPORTE                                             *
+      *----------------------------------------------------------------*
+       2005-ABRIR-REPORTE.
+           OPEN OUTPUT SALES-REPORT-FILE
+           IF RPT-STATUS NOT EQUAL '00'
+               DISPLAY "ERROR OPENING SALES REPORT FILE"
+               PERFORM 3000-FINAL-PROGRAMA
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 2007-ABRIR-HISTORIA                                            *
+      *     ABRE EL HISTORIAL DE VENTAS EN I-O; SI TODAVIA NO EXISTE   *
+      *     (STATUS 35) LO CREA VACIO Y LO VUELVE A ABRIR EN I-O       *
+      *----------------------------------------------------------------*
+       2007-ABRIR-HISTORIA.
+           OPEN I-O SALES-HISTORY-FILE
+           IF HST-STATUS EQUAL '35'
+               OPEN OUTPUT SALES-HISTORY-FILE
+               CLOSE SALES-HISTORY-FILE
+               OPEN I-O SALES-HISTORY-FILE
+           END-IF
+           IF HST-STATUS NOT EQUAL '00'
+               DISPLAY "ERROR OPENING SALES HISTORY FILE - STATUS: "
+                   HST-STATUS
+               PERFORM 3000-FINAL-PROGRAMA
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 2006-ENCABEZADO-REPORTE                                        *
+      *----------------------------------------------------------------*
+       2006-ENCABEZADO-REPORTE.
+           MOVE SPACES                 TO REPORT-RECORD
+           STRING "REPORTE DIARIO DE ESTADISTICAS DE VENTAS"
+                  DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES                 TO REPORT-RECORD
+           STRING "FECHA CORRIDA: " DELIMITED BY SIZE
+                  RPT-FECHA-CORRIDA    DELIMITED BY SIZE
+                  "   LOTE/TIENDA: "  DELIMITED BY SIZE
+                  RPT-ID-LOTE          DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES                 TO REPORT-RECORD
+           STRING "PRODUCTO"                       DELIMITED BY SIZE
+                  "                                    UNIDADES"
+                                                     DELIMITED BY SIZE
+                  "        INGRESOS" DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * 2010-IMPRIMIR-TOTAL-PRODUCTO                                   *
+      *     IMPRIME UNA LINEA DE DETALLE POR PRODUCTO                  *
+      *----------------------------------------------------------------*
+       2010-IMPRIMIR-TOTAL-PRODUCTO.
+           DISPLAY TOT-PRODUCT-NAME(TOT-IDX)
+                   " UNIDADES: "  TOT-QUANTITY(TOT-IDX)
+                   " INGRESOS: "  TOT-REVENUE(TOT-IDX)
+                   " INGRESOS C/IMP: " TOT-REVENUE-IMPUESTO(TOT-IDX)
+                   " MONEDA: " TOT-CURRENCY-CODE(TOT-IDX)
+           MOVE TOT-QUANTITY(TOT-IDX)  TO RPT-UNIDADES-ED
+           MOVE TOT-REVENUE(TOT-IDX)   TO RPT-INGRESOS-ED
+           MOVE TOT-REVENUE-IMPUESTO(TOT-IDX) TO RPT-INGRESOS-IMP-ED
+           MOVE SPACES                 TO REPORT-RECORD
+           STRING TOT-PRODUCT-NAME(TOT-IDX) DELIMITED BY SIZE
+                  "  "                      DELIMITED BY SIZE
+                  RPT-UNIDADES-ED           DELIMITED BY SIZE
+                  "  "                      DELIMITED BY SIZE
+                  RPT-INGRESOS-ED           DELIMITED BY SIZE
+                  "  C/IMP "                DELIMITED BY SIZE
+                  RPT-INGRESOS-IMP-ED       DELIMITED BY SIZE
+                  "  "                      DELIMITED BY SIZE
+                  TOT-CURRENCY-CODE(TOT-IDX) DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           ADD TOT-QUANTITY(TOT-IDX)   TO TOT-GRAN-CANTIDAD
+           ADD TOT-REVENUE(TOT-IDX)    TO TOT-GRAN-REVENUE
+           ADD TOT-REVENUE-IMPUESTO(TOT-IDX)
+               TO TOT-GRAN-REVENUE-IMPUESTO
+           SET TOT-IDX UP BY 1
+           .
+       2010-IMPRIMIR-TOTAL-PRODUCTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2080-TOTALES-REPORTE                                           *
+      *     ESCRIBE LA LINEA DE TOTAL GENERAL AL FINAL DEL REPORTE     *
+      *----------------------------------------------------------------*
+       2080-TOTALES-REPORTE.
+           MOVE TOT-GRAN-CANTIDAD      TO RPT-UNIDADES-ED
+           MOVE TOT-GRAN-REVENUE       TO RPT-INGRESOS-ED
+           MOVE SPACES                 TO REPORT-RECORD
+           STRING "TOTAL GENERAL   UNIDADES: " DELIMITED BY SIZE
+                  RPT-UNIDADES-ED              DELIMITED BY SIZE
+                  "   INGRESOS: "              DELIMITED BY SIZE
+                  RPT-INGRESOS-ED              DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE TOT-GRAN-REVENUE-IMPUESTO TO RPT-INGRESOS-IMP-ED
+           MOVE SPACES                 TO REPORT-RECORD
+           STRING "TOTAL GENERAL   INGRESOS CON IMPUESTO: "
+                      DELIMITED BY SIZE
+                  RPT-INGRESOS-IMP-ED         DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           IF MON-MEZCLADA
+               MOVE SPACES              TO REPORT-RECORD
+               STRING "*** ADVERTENCIA: ESTA CORRIDA MEZCLA MAS DE "
+                          DELIMITED BY SIZE
+                      "UNA MONEDA - TOTALES GENERALES NO COMPARABLES"
+                          DELIMITED BY SIZE
+                      INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               DISPLAY "ADVERTENCIA: LA CORRIDA MEZCLA MAS DE UNA "
+                   "MONEDA"
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 2100-REPORTE-RANKING                                           *
+      *     IMPRIME LOS TOP 10 Y BOTTOM 10 PRODUCTOS POR UNIDADES E    *
+      *     INGRESOS, PARA QUE COMPRAS NO TENGA QUE ARMARLO A MANO     *
+      *     EN UNA HOJA DE CALCULO.                                    *
+      *----------------------------------------------------------------*
+       2100-REPORTE-RANKING.
+           MOVE SPACES                     TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "TOP 10 PRODUCTOS POR UNIDADES VENDIDAS"
+               TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           SET RANK-POR-UNIDADES TO TRUE
+           SET RANK-DESCENDENTE  TO TRUE
+           PERFORM 2110-INICIALIZAR-USADOS
+           PERFORM 2120-IMPRIMIR-RANKING THRU 2120-IMPRIMIR-RANKING-EXIT
+               VARYING RANK-POSICION FROM 1 BY 1
+               UNTIL RANK-POSICION > 10 OR RANK-POSICION > TOT-COUNT
+
+           MOVE SPACES                     TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "BOTTOM 10 PRODUCTOS POR UNIDADES VENDIDAS"
+               TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           SET RANK-POR-UNIDADES TO TRUE
+           SET RANK-ASCENDENTE   TO TRUE
+           PERFORM 2110-INICIALIZAR-USADOS
+           PERFORM 2120-IMPRIMIR-RANKING THRU 2120-IMPRIMIR-RANKING-EXIT
+               VARYING RANK-POSICION FROM 1 BY 1
+               UNTIL RANK-POSICION > 10 OR RANK-POSICION > TOT-COUNT
+
+           MOVE SPACES                     TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "TOP 10 PRODUCTOS POR INGRESOS" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           PERFORM 2105-ADVERTIR-MONEDA-MEZCLADA
+           SET RANK-POR-INGRESOS TO TRUE
+           SET RANK-DESCENDENTE  TO TRUE
+           PERFORM 2110-INICIALIZAR-USADOS
+           PERFORM 2120-IMPRIMIR-RANKING THRU 2120-IMPRIMIR-RANKING-EXIT
+               VARYING RANK-POSICION FROM 1 BY 1
+               UNTIL RANK-POSICION > 10 OR RANK-POSICION > TOT-COUNT
+
+           MOVE SPACES                     TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE "BOTTOM 10 PRODUCTOS POR INGRESOS" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           PERFORM 2105-ADVERTIR-MONEDA-MEZCLADA
+           SET RANK-POR-INGRESOS TO TRUE
+           SET RANK-ASCENDENTE   TO TRUE
+           PERFORM 2110-INICIALIZAR-USADOS
+           PERFORM 2120-IMPRIMIR-RANKING THRU 2120-IMPRIMIR-RANKING-EXIT
+               VARYING RANK-POSICION FROM 1 BY 1
+               UNTIL RANK-POSICION > 10 OR RANK-POSICION > TOT-COUNT
+           .
+
+      *----------------------------------------------------------------*
+      * 2105-ADVERTIR-MONEDA-MEZCLADA                                  *
+      *     LOS RANKINGS POR INGRESOS COMPARAN TOT-REVENUE ENTRE        *
+      *     PRODUCTOS; SI LA CORRIDA MEZCLA MONEDAS ESA COMPARACION NO  *
+      *     ES VALIDA, IGUAL QUE EN EL TOTAL GENERAL (2080).            *
+      *----------------------------------------------------------------*
+       2105-ADVERTIR-MONEDA-MEZCLADA.
+           IF MON-MEZCLADA
+               MOVE SPACES              TO REPORT-RECORD
+               STRING "*** ADVERTENCIA: ESTA CORRIDA MEZCLA MAS DE "
+                          DELIMITED BY SIZE
+                      "UNA MONEDA - RANKING POR INGRESOS NO COMPARABLE"
+                          DELIMITED BY SIZE
+                      INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+               DISPLAY "ADVERTENCIA: LA CORRIDA MEZCLA MAS DE UNA "
+                   "MONEDA"
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 2110-INICIALIZAR-USADOS                                        *
+      *     LIMPIA LAS MARCAS DE "YA IMPRESO" PARA UNA NUEVA PASADA    *
+      *----------------------------------------------------------------*
+       2110-INICIALIZAR-USADOS.
+           SET TOT-IDX TO 1
+           PERFORM 2111-LIMPIAR-MARCA THRU 2111-LIMPIAR-MARCA-EXIT
+               VARYING TOT-IDX FROM 1 BY 1 UNTIL TOT-IDX > TOT-COUNT
+           .
+       2111-LIMPIAR-MARCA.
+           MOVE 'N'                    TO RANK-USADO(TOT-IDX)
+           .
+       2111-LIMPIAR-MARCA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2120-IMPRIMIR-RANKING                                          *
+      *     BUSCA EL MEJOR CANDIDATO NO IMPRESO Y LO ESCRIBE COMO LA   *
+      *     ENTRADA NUMERO RANK-POSICION DEL RANKING ACTUAL            *
+      *----------------------------------------------------------------*
+       2120-IMPRIMIR-RANKING.
+           MOVE ZERO                       TO RANK-MEJOR-IDX
+           PERFORM 2121-BUSCAR-MEJOR THRU 2121-BUSCAR-MEJOR-EXIT
+               VARYING TOT-IDX FROM 1 BY 1 UNTIL TOT-IDX > TOT-COUNT
+           IF RANK-MEJOR-IDX > ZERO
+               MOVE 'Y'                    TO RANK-USADO(RANK-MEJOR-IDX)
+               MOVE RANK-POSICION           TO RANK-POSICION-ED
+               MOVE TOT-QUANTITY(RANK-MEJOR-IDX)  TO RPT-UNIDADES-ED
+               MOVE TOT-REVENUE(RANK-MEJOR-IDX)   TO RPT-INGRESOS-ED
+               MOVE SPACES                  TO REPORT-RECORD
+               STRING RANK-POSICION-ED               DELIMITED BY SIZE
+                      ". "                            DELIMITED BY SIZE
+                      TOT-PRODUCT-NAME(RANK-MEJOR-IDX)
+                                                       DELIMITED BY SIZE
+                      "  UNIDADES: "                   DELIMITED BY SIZE
+                      RPT-UNIDADES-ED                  DELIMITED BY SIZE
+                      "  INGRESOS: "                   DELIMITED BY SIZE
+                      RPT-INGRESOS-ED                  DELIMITED BY SIZE
+                      INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+           .
+       2120-IMPRIMIR-RANKING-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2121-BUSCAR-MEJOR                                              *
+      *     EVALUA UNA ENTRADA DE LA TABLA DE TOTALES CONTRA EL MEJOR  *
+      *     CANDIDATO ACTUAL, SEGUN RANK-CRITERIO Y RANK-ORDEN         *
+      *----------------------------------------------------------------*
+       2121-BUSCAR-MEJOR.
+           IF RANK-USADO(TOT-IDX) NOT EQUAL 'Y'
+               IF RANK-MEJOR-IDX EQUAL ZERO
+                   MOVE TOT-IDX             TO RANK-MEJOR-IDX
+               ELSE
+                   EVALUATE TRUE
+                       WHEN RANK-POR-UNIDADES AND RANK-DESCENDENTE
+                            AND TOT-QUANTITY(TOT-IDX) >
+                                TOT-QUANTITY(RANK-MEJOR-IDX)
+                           MOVE TOT-IDX     TO RANK-MEJOR-IDX
+                       WHEN RANK-POR-UNIDADES AND RANK-ASCENDENTE
+                            AND TOT-QUANTITY(TOT-IDX) <
+                                TOT-QUANTITY(RANK-MEJOR-IDX)
+                           MOVE TOT-IDX     TO RANK-MEJOR-IDX
+                       WHEN RANK-POR-INGRESOS AND RANK-DESCENDENTE
+                            AND TOT-REVENUE(TOT-IDX) >
+                                TOT-REVENUE(RANK-MEJOR-IDX)
+                           MOVE TOT-IDX     TO RANK-MEJOR-IDX
+                       WHEN RANK-POR-INGRESOS AND RANK-ASCENDENTE
+                            AND TOT-REVENUE(TOT-IDX) <
+                                TOT-REVENUE(RANK-MEJOR-IDX)
+                           MOVE TOT-IDX     TO RANK-MEJOR-IDX
+                   END-EVALUATE
+               END-IF
+           END-IF
+           .
+       2121-BUSCAR-MEJOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2150-RECONCILIAR-CORRIDA-ANTERIOR                              *
+      *     SI SE INDICO UN REPORTE DE UNA CORRIDA ANTERIOR (VARIABLE  *
+      *     DE AMBIENTE SALES_PRIOR_REPORT), COMPARA SUS TOTALES       *
+      *     GENERALES CONTRA LOS DE LA CORRIDA ACTUAL, PARA CONFIAR EN *
+      *     UN REPROCESO DESPUES DE UN ABEND SIN COMPARAR IMPRESOS A   *
+      *     MANO.                                                      *
+      *----------------------------------------------------------------*
+       2150-RECONCILIAR-CORRIDA-ANTERIOR.
+           IF PARM-REPORTE-ANTERIOR NOT EQUAL SPACES
+               OPEN INPUT PRIOR-REPORT-FILE
+               IF PRV-STATUS EQUAL '00'
+                   PERFORM 2151-LEER-REPORTE-ANTERIOR
+                       UNTIL PRV-EOF OR PRV-ENCONTRADO
+                   CLOSE PRIOR-REPORT-FILE
+                   IF PRV-ENCONTRADO
+                       PERFORM 2153-COMPARAR-TOTALES
+                   ELSE
+                       DISPLAY "RECONCILIACION OMITIDA - EL REPORTE "
+                           "ANTERIOR NO TIENE LINEA DE TOTAL GENERAL"
+                   END-IF
+               ELSE
+                   DISPLAY "RECONCILIACION OMITIDA - NO SE PUDO ABRIR "
+                       PARM-REPORTE-ANTERIOR
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 2151-LEER-REPORTE-ANTERIOR                                     *
+      *     BUSCA LA LINEA "TOTAL GENERAL" DENTRO DEL REPORTE ANTERIOR *
+      *----------------------------------------------------------------*
+       2151-LEER-REPORTE-ANTERIOR.
+           READ PRIOR-REPORT-FILE
+               AT END
+                   SET PRV-EOF TO TRUE
+           END-READ
+           IF NOT PRV-EOF
+               IF PRIOR-RECORD(1:13) EQUAL "TOTAL GENERAL"
+                   PERFORM 2152-PARSEAR-TOTAL-GENERAL
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 2152-PARSEAR-TOTAL-GENERAL                                     *
+      *     EXTRAE LAS UNIDADES E INGRESOS DE LA LINEA DE TOTAL        *
+      *     GENERAL DEL REPORTE ANTERIOR                               *
+      *----------------------------------------------------------------*
+       2152-PARSEAR-TOTAL-GENERAL.
+           UNSTRING PRIOR-RECORD DELIMITED BY "UNIDADES: "
+               INTO PRV-RESTO-1 PRV-RESTO-2
+           UNSTRING PRV-RESTO-2 DELIMITED BY "   INGRESOS: "
+               INTO PRV-UNIDADES-TXT PRV-INGRESOS-TXT
+           MOVE PRV-UNIDADES-TXT           TO PRV-UNIDADES-ED
+           MOVE PRV-INGRESOS-TXT           TO PRV-INGRESOS-ED
+           MOVE PRV-UNIDADES-ED            TO PRV-UNIDADES-NUM
+           MOVE PRV-INGRESOS-ED            TO PRV-INGRESOS-NUM
+           SET PRV-ENCONTRADO              TO TRUE
+           .
+
+      *----------------------------------------------------------------*
+      * 2153-COMPARAR-TOTALES                                          *
+      *     COMPARA LOS TOTALES DE LA CORRIDA ANTERIOR CONTRA LOS DE   *
+      *     LA CORRIDA ACTUAL Y DEJA CONSTANCIA EN EL REPORTE          *
+      *----------------------------------------------------------------*
+       2153-COMPARAR-TOTALES.
+           MOVE SPACES                     TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           IF PRV-UNIDADES-NUM EQUAL TOT-GRAN-CANTIDAD
+               AND PRV-INGRESOS-NUM EQUAL TOT-GRAN-REVENUE
+               MOVE "RECONCILIACION: TOTALES IGUALES A CORRIDA ANTERIOR"
+                   TO REPORT-RECORD
+               DISPLAY "RECONCILIACION: TOTALES COINCIDEN CON LA "
+                   "CORRIDA ANTERIOR"
+           ELSE
+               MOVE PRV-UNIDADES-NUM       TO RPT-UNIDADES-ED
+               MOVE PRV-INGRESOS-NUM       TO RPT-INGRESOS-ED
+               STRING "RECONCILIACION: *** DIFERENCIA *** ANTERIOR "
+                          DELIMITED BY SIZE
+                      "UNIDADES: "         DELIMITED BY SIZE
+                      RPT-UNIDADES-ED      DELIMITED BY SIZE
+                      "   INGRESOS: "      DELIMITED BY SIZE
+                      RPT-INGRESOS-ED      DELIMITED BY SIZE
+                      INTO REPORT-RECORD
+               DISPLAY "RECONCILIACION: *** DIFERENCIA *** CONTRA LA "
+                   "CORRIDA ANTERIOR"
+           END-IF
+           WRITE REPORT-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * 2160-ESCRIBIR-HISTORIA                                         *
+      *     AGREGA UN REGISTRO DE HISTORIAL POR CADA PRODUCTO DE LA    *
+      *     TABLA DE TOTALES, PARA LA FECHA DE ESTA CORRIDA            *
+      *----------------------------------------------------------------*
+       2160-ESCRIBIR-HISTORIA.
+           SET TOT-IDX TO 1
+           PERFORM 2161-ESCRIBIR-HISTORIA-DETALLE
+               VARYING TOT-IDX FROM 1 BY 1 UNTIL TOT-IDX > TOT-COUNT
+           .
+
+      *----------------------------------------------------------------*
+      * 2161-ESCRIBIR-HISTORIA-DETALLE                                 *
+      *     ESCRIBE (O ACTUALIZA, SI LA CORRIDA SE REPITE PARA LA      *
+      *     MISMA FECHA) EL REGISTRO DE HISTORIAL DE UN PRODUCTO       *
+      *----------------------------------------------------------------*
+       2161-ESCRIBIR-HISTORIA-DETALLE.
+           MOVE RPT-FECHA-CORRIDA          TO HIST-FECHA-CORRIDA
+           MOVE TOT-PRODUCT-NAME(TOT-IDX)  TO HIST-PRODUCT-NAME
+           MOVE TOT-QUANTITY(TOT-IDX)      TO HIST-QUANTITY
+           MOVE TOT-REVENUE(TOT-IDX)       TO HIST-REVENUE
+           MOVE TOT-REVENUE-IMPUESTO(TOT-IDX)
+                                           TO HIST-REVENUE-IMPUESTO
+           MOVE TOT-CURRENCY-CODE(TOT-IDX) TO HIST-CURRENCY-CODE
+           MOVE MON-MEZCLADA-SW            TO HIST-MONEDA-MEZCLADA-SW
+           WRITE HISTORY-RECORD
+           IF HST-STATUS EQUAL '22'
+               REWRITE HISTORY-RECORD
+               IF HST-STATUS NOT EQUAL '00'
+                   DISPLAY
+                     "ERROR REWRITING SALES HISTORY FILE - STATUS: "
+                     HST-STATUS " - " HIST-PRODUCT-NAME
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 2090-CERRAR-REPORTE                                            *
+      *----------------------------------------------------------------*
+       2090-CERRAR-REPORTE.
+           CLOSE SALES-REPORT-FILE
+           .
+
+      *----------------------------------------------------------------*
+      * 2095-CERRAR-HISTORIA                                           *
+      *----------------------------------------------------------------*
+       2095-CERRAR-HISTORIA.
+           CLOSE SALES-HISTORY-FILE
            .
       
       *----------------------------------------------------------------*
