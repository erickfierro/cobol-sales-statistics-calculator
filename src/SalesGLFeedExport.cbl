@@ -0,0 +1,310 @@
+      *----------------------------------------------------------------*
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SalesGLFeedExport.
+       AUTHOR.        ERICK STIVEN FIERRO PERDOMO.
+       INSTALLATION.  TIENDA-01.
+       DATE-WRITTEN.  2026.08.08
+      *----------------------------------------------------------------*
+      *    DESCRIPCION : PROGRAMA CONSUMIDOR DE LA GLOBALDATA QUE      *
+      *                  EXPORTA LOS INGRESOS POR PRODUCTO DE UNA      *
+      *                  CORRIDA HACIA EL FORMATO QUE ESPERA EL LOTE   *
+      *                  DE CONTABILIZACION AL LIBRO MAYOR (GL).       *
+      *                  GD-SALES-DATA ES UN AREA DE WORKING-STORAGE   *
+      *                  DE SalesDataProcessor Y NO SOBREVIVE AL       *
+      *                  STOP RUN DE ESE PROGRAMA (A DIFERENCIA DE LA  *
+      *                  TRANSACCION CICS DE CONSULTA, UN PROGRAMA POR *
+      *                  LOTES NO TIENE UNA COLA TEMPORAL DE DONDE     *
+      *                  LEERLA DESPUES); EL UNICO RASTRO PERSISTENTE  *
+      *                  DE LO QUE CONTENIA GD-SALES-DATA EN UNA       *
+      *                  CORRIDA ES SALES-HISTORY-FILE (saleshistory   *
+      *                  .dat), QUE SalesDataProcessor ESCRIBE A       *
+      *                  PARTIR DE LA MISMA TOT-TABLE QUE ALIMENTA A   *
+      *                  GD-SALES-DATA.  POR ESO ESTE PROGRAMA LEE     *
+      *                  SALES-HISTORY-FILE PARA LA FECHA DE CORRIDA   *
+      *                  SOLICITADA, EN VEZ DE GD-SALES-DATA.          *
+      *----------------------------------------------------------------*
+      *    HISTORIAL DE MODIFICACIONES                                 *
+      *    FECHA        INIC.  DESCRIPCION                             *
+      *    2026.08.08   ESFP   VERSION INICIAL                         *
+      *----------------------------------------------------------------*
+      *            E N V I R O N M E N T   D I V I S I O N             *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-HISTORY-FILE ASSIGN TO 'saleshistory.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HIST-KEY
+           FILE STATUS IS HST-STATUS.
+           SELECT GL-EXPORT-FILE
+           ASSIGN TO DYNAMIC PARM-ARCHIVO-GL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GLX-STATUS.
+      *----------------------------------------------------------------*
+      *                   D A T A   D I V I S I O N                    *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * FD SALES-HISTORY-FILE                                          *
+      *     UN REGISTRO POR PRODUCTO POR CORRIDA (VER SalesDataProc-   *
+      *     essor.cbl PARA EL PROGRAMA QUE LA ESCRIBE).  HIST-REVENUE- *
+      *     IMPUESTO Y HIST-CURRENCY-CODE VIAJAN JUNTO AL INGRESO PRE- *
+      *     IMPUESTO PARA QUE ESTE PROGRAMA PUEDA CONTABILIZAR EL      *
+      *     IMPORTE CON IMPUESTO INCLUIDO, NO SOLO EL PRE-IMPUESTO.    *
+      *     HIST-MONEDA-MEZCLADA-SW INDICA SI LA CORRIDA QUE GENERO EL *
+      *     REGISTRO MEZCLO MAS DE UNA MONEDA (VER 2085-ADVERTIR-      *
+      *     MONEDA-MEZCLADA).                                          *
+      *----------------------------------------------------------------*
+       FD SALES-HISTORY-FILE.
+       01 HISTORY-RECORD.
+           05 HIST-KEY.
+               10 HIST-FECHA-CORRIDA        PIC 9(06).
+               10 HIST-PRODUCT-NAME         PIC X(60).
+           05 HIST-QUANTITY                PIC 9(08) COMP.
+           05 HIST-REVENUE                 PIC 9(14) COMP-3.
+           05 HIST-REVENUE-IMPUESTO        PIC 9(14) COMP-3.
+           05 HIST-CURRENCY-CODE           PIC X(03).
+           05 HIST-MONEDA-MEZCLADA-SW      PIC X(01).
+               88 HIST-MONEDA-MEZCLADA               VALUE 'Y'.
+      *----------------------------------------------------------------*
+      * FD GL-EXPORT-FILE                                              *
+      *     EXTRACTO DE INGRESOS POR PRODUCTO PARA EL LOTE DE          *
+      *     CONTABILIZACION AL LIBRO MAYOR; UN REGISTRO DE DETALLE     *
+      *     (GLX-TIPO-DETALLE) POR PRODUCTO, UN REGISTRO DE ADVERTEN-  *
+      *     CIA (GLX-TIPO-ADVERTENCIA) SI ALGUN PRODUCTO DE LA CORRIDA *
+      *     VIENE DE UN DIA CON MONEDAS MEZCLADAS, Y UN REGISTRO DE    *
+      *     CONTROL (GLX-TIPO-CONTROL) AL FINAL CON EL TOTAL DE LA     *
+      *     CORRIDA.  LOS TRES TIPOS COMPARTEN LA MISMA FORMA; EL DE   *
+      *     CONTROL DEJA GLX-CUENTA-REG Y GLX-PRODUCTO-REG EN BLANCO.  *
+      *     GLX-IMPORTE-REG LLEVA EL INGRESO PRE-IMPUESTO Y GLX-       *
+      *     IMPORTE-IMP-REG EL INGRESO CON IMPUESTO INCLUIDO, AMBOS    *
+      *     CLARAMENTE IDENTIFICADOS, PARA QUE EL LOTE DE CONTABILI-   *
+      *     ZACION PUEDA ELEGIR CUAL CONTABILIZAR SIN PERDER NINGUNO.  *
+      *----------------------------------------------------------------*
+       FD GL-EXPORT-FILE.
+       01 GL-EXPORT-RECORD.
+           05 GLX-TIPO-REGISTRO            PIC X(01).
+               88 GLX-TIPO-DETALLE                    VALUE "D".
+               88 GLX-TIPO-CONTROL                    VALUE "T".
+               88 GLX-TIPO-ADVERTENCIA                VALUE "W".
+           05 GLX-SECUENCIA-REG            PIC 9(06).
+           05 GLX-FECHA-REG                PIC 9(06).
+           05 GLX-CUENTA-REG               PIC X(06).
+           05 GLX-IMPORTE-REG              PIC Z(15)9.
+           05 GLX-IMPORTE-IMP-REG          PIC Z(15)9.
+           05 FILLER                       PIC X(02).
+           05 GLX-PRODUCTO-REG             PIC X(60).
+       01 GL-ADVERTENCIA-REG REDEFINES GL-EXPORT-RECORD.
+           05 FILLER                       PIC X(01).
+           05 GLXA-MENSAJE                 PIC X(96).
+      *----------------------------------------------------------------*
+      *           W O R K I N G - S T O R A G E   S E C T I O N        *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77 HST-STATUS                       PIC X(02).
+       77 GLX-STATUS                       PIC X(02).
+       77 HST-EOF-SW                       PIC X(01) VALUE 'N'.
+           88 HST-EOF                      VALUE 'Y'.
+       77 PARM-FECHA-ENV                   PIC X(06) VALUE SPACES.
+       77 PARM-ARCHIVO-GL                  PIC X(80) VALUE SPACES.
+       77 GLX-FECHA-CORRIDA                PIC 9(06) VALUE ZERO.
+       77 GLX-CUENTA-INGRESOS              PIC X(06) VALUE "400000".
+       77 GLX-SECUENCIA                    PIC 9(06) COMP VALUE ZERO.
+       77 GLX-PRODUCTOS-EXPORTADOS         PIC 9(06) COMP VALUE ZERO.
+       77 GLX-GRAN-INGRESOS                PIC 9(16) COMP-3 VALUE ZERO.
+       77 GLX-GRAN-INGRESOS-IMPUESTO       PIC 9(16) COMP-3 VALUE ZERO.
+       77 GLX-MONEDA-MEZCLADA-SW           PIC X(01) VALUE 'N'.
+           88 GLX-MONEDA-MEZCLADA                     VALUE 'Y'.
+       01 GLX-SECUENCIA-EDITADA            PIC 9(06).
+      *----------------------------------------------------------------*
+      *               P R O C E D U R E   D I V I S I O N              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+           PERFORM 1000-INICIO-PROGRAMA
+           PERFORM 2000-PROCESO-PROGRAMA
+           PERFORM 3000-FINAL-PROGRAMA
+           .
+
+      *----------------------------------------------------------------*
+      * 1000-INICIO-PROGRAMA                                           *
+      *----------------------------------------------------------------*
+       1000-INICIO-PROGRAMA.
+           PERFORM 1050-OBTENER-PARAMETROS
+           PERFORM 1100-ABRIR-ARCHIVOS
+           PERFORM 1200-UBICAR-CORRIDA
+           .
+
+      *----------------------------------------------------------------*
+      * 1050-OBTENER-PARAMETROS                                        *
+      *     OBTIENE LA FECHA DE CORRIDA A EXPORTAR Y EL NOMBRE DEL     *
+      *     ARCHIVO DE SALIDA DESDE EL AMBIENTE; SI NO VIENEN, USA LA  *
+      *     FECHA DEL SISTEMA Y glfeed.txt.                            *
+      *----------------------------------------------------------------*
+       1050-OBTENER-PARAMETROS.
+           ACCEPT PARM-FECHA-ENV FROM ENVIRONMENT "SALES_RUN_DATE"
+           IF PARM-FECHA-ENV EQUAL SPACES
+               ACCEPT GLX-FECHA-CORRIDA FROM DATE
+           ELSE
+               MOVE PARM-FECHA-ENV         TO GLX-FECHA-CORRIDA
+           END-IF
+           ACCEPT PARM-ARCHIVO-GL FROM ENVIRONMENT "SALES_GL_FEED_FILE"
+           IF PARM-ARCHIVO-GL EQUAL SPACES
+               MOVE "glfeed.txt"           TO PARM-ARCHIVO-GL
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1100-ABRIR-ARCHIVOS                                            *
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+           OPEN INPUT SALES-HISTORY-FILE
+           IF HST-STATUS NOT EQUAL '00'
+               DISPLAY "ERROR OPENING SALES HISTORY FILE - STATUS: "
+                       HST-STATUS
+               PERFORM 3000-FINAL-PROGRAMA
+           END-IF
+           OPEN OUTPUT GL-EXPORT-FILE
+           IF GLX-STATUS NOT EQUAL '00'
+               DISPLAY "ERROR OPENING GL EXPORT FILE"
+               PERFORM 3000-FINAL-PROGRAMA
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1200-UBICAR-CORRIDA                                            *
+      *     POSICIONA EL ARCHIVO INDEXADO EN LA PRIMERA ENTRADA DE LA  *
+      *     FECHA DE CORRIDA SOLICITADA, PARA LEER SOLO ESA CORRIDA    *
+      *----------------------------------------------------------------*
+       1200-UBICAR-CORRIDA.
+           MOVE GLX-FECHA-CORRIDA          TO HIST-FECHA-CORRIDA
+           MOVE LOW-VALUES                 TO HIST-PRODUCT-NAME
+           START SALES-HISTORY-FILE KEY IS NOT LESS THAN HIST-KEY
+               INVALID KEY
+                   SET HST-EOF             TO TRUE
+           END-START
+           .
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESO-PROGRAMA                                          *
+      *     LEE LAS ENTRADAS DE SALES-HISTORY-FILE DE LA CORRIDA       *
+      *     SOLICITADA Y EXPORTA UN REGISTRO GL POR PRODUCTO           *
+      *----------------------------------------------------------------*
+       2000-PROCESO-PROGRAMA.
+           PERFORM 2010-LEER-HISTORIA THRU 2010-LEER-HISTORIA-EXIT
+               UNTIL HST-EOF
+           PERFORM 2085-ADVERTIR-MONEDA-MEZCLADA
+           PERFORM 2090-ESCRIBIR-CONTROL
+           DISPLAY "=========================================="
+           DISPLAY "  EXPORTACION DE INGRESOS AL LIBRO MAYOR"
+           DISPLAY "=========================================="
+           DISPLAY "FECHA DE CORRIDA      : " GLX-FECHA-CORRIDA
+           DISPLAY "PRODUCTOS EXPORTADOS  : " GLX-PRODUCTOS-EXPORTADOS
+           DISPLAY "TOTAL INGRESOS        : " GLX-GRAN-INGRESOS
+           DISPLAY "TOTAL INGRESOS C/IMP  : " GLX-GRAN-INGRESOS-IMPUESTO
+           DISPLAY "=========================================="
+           .
+
+      *----------------------------------------------------------------*
+      * 2010-LEER-HISTORIA                                             *
+      *     LEE UN REGISTRO DE LA HISTORIA Y LO EXPORTA SI TODAVIA     *
+      *     PERTENECE A LA FECHA DE CORRIDA SOLICITADA                 *
+      *----------------------------------------------------------------*
+       2010-LEER-HISTORIA.
+           READ SALES-HISTORY-FILE NEXT RECORD
+               AT END
+                   SET HST-EOF             TO TRUE
+                   GO TO 2010-LEER-HISTORIA-EXIT
+           END-READ
+           IF HIST-FECHA-CORRIDA NOT EQUAL GLX-FECHA-CORRIDA
+               SET HST-EOF                 TO TRUE
+               GO TO 2010-LEER-HISTORIA-EXIT
+           END-IF
+           PERFORM 2020-EXPORTAR-PRODUCTO
+           .
+       2010-LEER-HISTORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2020-EXPORTAR-PRODUCTO                                         *
+      *     ARMA Y ESCRIBE UN REGISTRO DEL EXTRACTO GL PARA EL         *
+      *     PRODUCTO ACTUAL DE LA HISTORIA                             *
+      *----------------------------------------------------------------*
+       2020-EXPORTAR-PRODUCTO.
+           IF HIST-MONEDA-MEZCLADA
+               SET GLX-MONEDA-MEZCLADA     TO TRUE
+           END-IF
+           ADD 1                           TO GLX-SECUENCIA
+           ADD 1                           TO GLX-PRODUCTOS-EXPORTADOS
+           ADD HIST-REVENUE                TO GLX-GRAN-INGRESOS
+           ADD HIST-REVENUE-IMPUESTO       TO GLX-GRAN-INGRESOS-IMPUESTO
+           MOVE GLX-SECUENCIA              TO GLX-SECUENCIA-EDITADA
+           MOVE SPACES                     TO GL-EXPORT-RECORD
+           SET GLX-TIPO-DETALLE            TO TRUE
+           MOVE GLX-SECUENCIA-EDITADA      TO GLX-SECUENCIA-REG
+           MOVE GLX-FECHA-CORRIDA          TO GLX-FECHA-REG
+           MOVE GLX-CUENTA-INGRESOS        TO GLX-CUENTA-REG
+           MOVE HIST-REVENUE               TO GLX-IMPORTE-REG
+           MOVE HIST-REVENUE-IMPUESTO      TO GLX-IMPORTE-IMP-REG
+           MOVE HIST-PRODUCT-NAME          TO GLX-PRODUCTO-REG
+           WRITE GL-EXPORT-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * 2085-ADVERTIR-MONEDA-MEZCLADA                                  *
+      *     HIST-REVENUE SE ACUMULA POR PRODUCTO SIN DISTINGUIR MONEDA *
+      *     (VER SalesDataProcessor.cbl, 2105-ADVERTIR-MONEDA-MEZCLADA)*
+      *     ASI QUE UNA CORRIDA CON MONEDAS MEZCLADAS PRODUCE INGRESOS *
+      *     NO CONFIABLES PARA CONTABILIZAR TAL CUAL - SE ADVIERTE CON *
+      *     UN REGISTRO 'W' EN EL EXTRACTO EN VEZ DE CONTABILIZAR EN   *
+      *     SILENCIO.                                                 *
+      *----------------------------------------------------------------*
+       2085-ADVERTIR-MONEDA-MEZCLADA.
+           IF GLX-MONEDA-MEZCLADA
+               MOVE SPACES                 TO GL-EXPORT-RECORD
+               SET GLX-TIPO-ADVERTENCIA    TO TRUE
+               STRING "ADVERTENCIA: CORRIDA CON MONEDAS MEZCLADAS - "
+                          DELIMITED BY SIZE
+                      "INGRESOS NO CONFIABLES, REVISAR ANTES DE "
+                          DELIMITED BY SIZE
+                      "CONTABILIZAR"
+                          DELIMITED BY SIZE
+                      INTO GLXA-MENSAJE
+               WRITE GL-EXPORT-RECORD
+               DISPLAY "ADVERTENCIA: LA CORRIDA EXPORTADA MEZCLA MAS "
+                   "DE UNA MONEDA - INGRESOS NO CONFIABLES"
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 2090-ESCRIBIR-CONTROL                                          *
+      *     ESCRIBE EL REGISTRO DE CONTROL (TRAILER) CON EL TOTAL DE   *
+      *     LA CORRIDA, PARA QUE EL LOTE DE CONTABILIZACION VALIDE     *
+      *     QUE RECIBIO TODOS LOS REGISTROS                            *
+      *----------------------------------------------------------------*
+       2090-ESCRIBIR-CONTROL.
+           MOVE SPACES                     TO GL-EXPORT-RECORD
+           SET GLX-TIPO-CONTROL            TO TRUE
+           MOVE GLX-SECUENCIA-EDITADA      TO GLX-SECUENCIA-REG
+           MOVE GLX-FECHA-CORRIDA          TO GLX-FECHA-REG
+           MOVE GLX-GRAN-INGRESOS          TO GLX-IMPORTE-REG
+           MOVE GLX-GRAN-INGRESOS-IMPUESTO TO GLX-IMPORTE-IMP-REG
+           WRITE GL-EXPORT-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * 3000-FINAL-PROGRAMA                                            *
+      *----------------------------------------------------------------*
+       3000-FINAL-PROGRAMA.
+           CLOSE SALES-HISTORY-FILE
+           CLOSE GL-EXPORT-FILE
+           STOP RUN
+           .
+
+       END PROGRAM SalesGLFeedExport.
