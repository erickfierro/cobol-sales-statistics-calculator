@@ -0,0 +1,243 @@
+      *----------------------------------------------------------------*
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SalesQueueLoader.
+       AUTHOR.        ERICK STIVEN FIERRO PERDOMO.
+       INSTALLATION.  TIENDA-01.
+       DATE-WRITTEN.  2026.08.08
+      *----------------------------------------------------------------*
+      *    DESCRIPCION : TRANSACCION CICS (SDLQ) QUE PUBLICA LA COLA   *
+      *                  TEMPORAL 'SALESDAY' A PARTIR DE SALES-HISTORY-*
+      *                  FILE (saleshistory.dat, ESCRITO POR EL LOTE   *
+      *                  SalesDataProcessor).  ES EL PRODUCTOR QUE     *
+      *                  FALTABA PARA QUE SalesBrowseTransaction (SDVW)*
+      *                  TENGA ALGO QUE LEER: SIN ESTE PROGRAMA LA     *
+      *                  COLA NUNCA SE ESCRIBE Y LA CONSULTA EN LINEA  *
+      *                  SIEMPRE MUESTRA "SIN VENTAS".  SE INVOCA UNA  *
+      *                  VEZ AL DIA, DESPUES DE QUE EL LOTE TERMINA DE *
+      *                  ACTUALIZAR SALES-HISTORY-FILE (POR EJEMPLO,   *
+      *                  DESDE EL PROCEDIMIENTO OPERATIVO QUE ENCADENA *
+      *                  EL LOTE NOCTURNO CON LA VENTANA CICS).        *
+      *                  GD-SALES-DATA GUARDABA UNA ENTRADA POR LINEA  *
+      *                  DE data.csv; ESTE PROGRAMA LA LLENA EN CAMBIO *
+      *                  CON UNA ENTRADA POR PRODUCTO POR DIA (LO QUE  *
+      *                  YA TRAE SALES-HISTORY-FILE), QUE ES LO QUE LA *
+      *                  CONSULTA EN LINEA REALMENTE NECESITA MOSTRAR  *
+      *                  ("UNIDADES E INGRESOS DE UN PRODUCTO EN EL    *
+      *                  DIA") Y EVITA REPUBLICAR LINEAS DUPLICADAS.   *
+      *                  COMO SALES-HISTORY-FILE GUARDA EL INGRESO YA  *
+      *                  TOTALIZADO (NO UN PRECIO UNITARIO), GD-UNIT-  *
+      *                  PRICE SE RECONSTRUYE COMO EL INGRESO PROMEDIO *
+      *                  POR UNIDAD (HIST-REVENUE / HIST-QUANTITY),    *
+      *                  PARA QUE 4010-DESPLEGAR-LINEA DE SDVW (QUE    *
+      *                  CALCULA INGRESOS COMO PRECIO*CANTIDAD seg■N   *
+      *                  GLOBALDATA) SIGA MOSTRANDO EL INGRESO REAL DEL*
+      *                  PRODUCTO SIN CAMBIOS EN ESE PROGRAMA.         *
+      *                  LA COLA SE PAGINA IGUAL QUE LA LEE SDVW (VER  *
+      *                  GD-MAX-POR-ITEM/GD-MAX-ITEM-BYTES EN          *
+      *                  GlobalData.cpy), Y SE BORRA (DELETEQ) ANTES DE*
+      *                  REESCRIBIRSE, PARA QUE UNA CORRIDA REPETIDA NO*
+      *                  DEJE ITEMS VIEJOS DE UN DIA ANTERIOR MEZCLADOS*
+      *                  CON LOS NUEVOS.                                *
+      *----------------------------------------------------------------*
+      *    HISTORIAL DE MODIFICACIONES                                 *
+      *    FECHA        INIC.  DESCRIPCION                             *
+      *    2026.08.08   ESFP   VERSION INICIAL                         *
+      *----------------------------------------------------------------*
+      *            E N V I R O N M E N T   D I V I S I O N             *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+      *                   D A T A   D I V I S I O N                    *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *     GLOBALDATA ES EL AREA QUE SE ARMA EN MEMORIA Y SE PUBLICA  *
+      *     PAGINADA HACIA 'SALESDAY' (VER COMENTARIOS EN GlobalData   *
+      *     .cpy SOBRE GD-MAX-POR-ITEM / GD-MAX-ITEM-BYTES).           *
+      *----------------------------------------------------------------*
+       COPY GlobalData.
+      *----------------------------------------------------------------*
+      *     COPIA DE TRABAJO DE UN REGISTRO DE SALES-HISTORY-FILE.     *
+      *     DEBE COINCIDIR CON HISTORY-RECORD EN SalesDataProcessor    *
+      *     .cbl (QUE LA ESCRIBE) Y EN SalesGLFeedExport.cbl, PUES LOS *
+      *     TRES ACCEDEN AL MISMO ARCHIVO FISICO saleshistory.dat.     *
+      *----------------------------------------------------------------*
+       01 HISTORY-RECORD.
+           05 HIST-KEY.
+               10 HIST-FECHA-CORRIDA        PIC 9(06).
+               10 HIST-PRODUCT-NAME         PIC X(60).
+           05 HIST-QUANTITY                PIC 9(08) COMP.
+           05 HIST-REVENUE                 PIC 9(14) COMP-3.
+           05 HIST-REVENUE-IMPUESTO        PIC 9(14) COMP-3.
+           05 HIST-CURRENCY-CODE           PIC X(03).
+           05 HIST-MONEDA-MEZCLADA-SW      PIC X(01).
+               88 HIST-MONEDA-MEZCLADA               VALUE 'Y'.
+      *----------------------------------------------------------------*
+      *                           VARIABLES                            *
+      *----------------------------------------------------------------*
+       77 WS-RESP                          PIC S9(08) COMP.
+       77 WS-RESP2                         PIC S9(08) COMP.
+       77 WS-FIN-CORRIDA-SW                PIC X(01) VALUE 'N'.
+           88 WS-FIN-CORRIDA                          VALUE 'Y'.
+       77 WS-LONGITUD-ITEM                 PIC 9(05) COMP.
+       77 WS-ABSTIME                       PIC S9(15) COMP-3.
+       77 WS-FECHA-FORMATEADA              PIC X(06).
+       77 WS-ENTRADAS-PUBLICADAS           PIC 9(06) COMP VALUE ZERO.
+       77 WS-ITEMS-PUBLICADOS              PIC 9(04) COMP VALUE ZERO.
+       01 WS-CLAVE-BUSQUEDA.
+           05 WS-CLAVE-FECHA               PIC 9(06).
+           05 WS-CLAVE-PRODUCTO            PIC X(60).
+      *----------------------------------------------------------------*
+      *          L I N K A G E   S E C T I O N                         *
+      *     LA FECHA DE CORRIDA A PUBLICAR PUEDE VENIR EN EL COMMAREA  *
+      *     (POR EJEMPLO, DESDE UN PROGRAMA QUE ENCADENA EL CIERRE DEL *
+      *     LOTE CON ESTA TRANSACCION); SIN COMMAREA SE USA LA FECHA   *
+      *     DEL SISTEMA, IGUAL QUE SalesDataProcessor/SalesGLFeedExport*
+      *     CUANDO NO VIENE SALES_RUN_DATE.                            *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 LDLQ-FECHA-CORRIDA           PIC 9(06).
+      *----------------------------------------------------------------*
+      *               P R O C E D U R E   D I V I S I O N              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-OBTENER-FECHA
+           PERFORM 2000-CARGAR-COLA
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * 1000-OBTENER-FECHA                                             *
+      *----------------------------------------------------------------*
+       1000-OBTENER-FECHA.
+           IF EIBCALEN > ZERO AND LDLQ-FECHA-CORRIDA NOT EQUAL ZERO
+               MOVE LDLQ-FECHA-CORRIDA     TO GD-FECHA-CORRIDA
+           ELSE
+               EXEC CICS ASKTIME
+                   ABSTIME(WS-ABSTIME)
+               END-EXEC
+               EXEC CICS FORMATTIME
+                   ABSTIME(WS-ABSTIME)
+                   YYMMDD(WS-FECHA-FORMATEADA)
+                   DATESEP(X'00')
+               END-EXEC
+               MOVE WS-FECHA-FORMATEADA    TO GD-FECHA-CORRIDA
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 2000-CARGAR-COLA                                               *
+      *     BORRA CUALQUIER PUBLICACION PREVIA DE 'SALESDAY', LEE      *
+      *     SALES-HISTORY-FILE PARA GD-FECHA-CORRIDA Y VA ACUMULANDO   *
+      *     ENTRADAS EN GLOBALDATA HASTA GD-MAX-POR-ITEM, PUBLICANDO   *
+      *     UN ITEM DE LA COLA CADA VEZ QUE SE LLENA UNA PAGINA        *
+      *----------------------------------------------------------------*
+       2000-CARGAR-COLA.
+           EXEC CICS DELETEQ TS
+               QUEUE('SALESDAY')
+               RESP(WS-RESP2)
+           END-EXEC
+           MOVE ZERO                       TO GD-COUNT
+           MOVE 'N'                        TO WS-FIN-CORRIDA-SW
+           MOVE GD-FECHA-CORRIDA           TO WS-CLAVE-FECHA
+           MOVE LOW-VALUES                 TO WS-CLAVE-PRODUCTO
+           EXEC CICS STARTBR FILE('SALESHST')
+               RIDFLD(WS-CLAVE-BUSQUEDA)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 2010-LEER-HISTORIA THRU 2010-LEER-HISTORIA-EXIT
+                   UNTIL WS-FIN-CORRIDA
+               EXEC CICS ENDBR FILE('SALESHST')
+               END-EXEC
+           END-IF
+           IF GD-COUNT > ZERO
+               PERFORM 2030-PUBLICAR-ITEM
+           END-IF
+           DISPLAY "=========================================="
+           DISPLAY "  PUBLICACION DE SALESDAY"
+           DISPLAY "=========================================="
+           DISPLAY "FECHA DE CORRIDA      : " GD-FECHA-CORRIDA
+           DISPLAY "PRODUCTOS PUBLICADOS  : " WS-ENTRADAS-PUBLICADAS
+           DISPLAY "ITEMS DE TS ESCRITOS  : " WS-ITEMS-PUBLICADOS
+           DISPLAY "=========================================="
+           .
+
+      *----------------------------------------------------------------*
+      * 2010-LEER-HISTORIA                                             *
+      *     LEE EL SIGUIENTE REGISTRO DE LA HISTORIA Y LO ACUMULA SI   *
+      *     TODAVIA PERTENECE A LA FECHA DE CORRIDA SOLICITADA          *
+      *----------------------------------------------------------------*
+       2010-LEER-HISTORIA.
+           EXEC CICS READNEXT FILE('SALESHST')
+               INTO(HISTORY-RECORD)
+               RIDFLD(WS-CLAVE-BUSQUEDA)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               SET WS-FIN-CORRIDA          TO TRUE
+               GO TO 2010-LEER-HISTORIA-EXIT
+           END-IF
+           IF HIST-FECHA-CORRIDA NOT EQUAL GD-FECHA-CORRIDA
+               SET WS-FIN-CORRIDA          TO TRUE
+               GO TO 2010-LEER-HISTORIA-EXIT
+           END-IF
+           PERFORM 2020-ACUMULAR-ENTRADA
+           IF GD-COUNT EQUAL GD-MAX-POR-ITEM
+               PERFORM 2030-PUBLICAR-ITEM
+           END-IF
+           .
+       2010-LEER-HISTORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2020-ACUMULAR-ENTRADA                                          *
+      *     COPIA EL PRODUCTO ACTUAL DE LA HISTORIA A LA SIGUIENTE     *
+      *     POSICION LIBRE DE GD-SALES-DATA                            *
+      *----------------------------------------------------------------*
+       2020-ACUMULAR-ENTRADA.
+           ADD 1                           TO GD-COUNT
+           ADD 1                           TO WS-ENTRADAS-PUBLICADAS
+           MOVE HIST-PRODUCT-NAME          TO GD-PRODUCT-NAME(GD-COUNT)
+           MOVE HIST-QUANTITY              TO GD-QUANTITY-SOLD(GD-COUNT)
+           IF HIST-QUANTITY > ZERO
+               COMPUTE GD-UNIT-PRICE(GD-COUNT) ROUNDED =
+                   HIST-REVENUE / HIST-QUANTITY
+           ELSE
+               MOVE ZERO                   TO GD-UNIT-PRICE(GD-COUNT)
+           END-IF
+           MOVE ZERO                       TO GD-TAX-RATE(GD-COUNT)
+           MOVE HIST-CURRENCY-CODE         TO GD-CURRENCY-CODE(GD-COUNT)
+           .
+
+      *----------------------------------------------------------------*
+      * 2030-PUBLICAR-ITEM                                             *
+      *     ESCRIBE LA PAGINA ACTUAL DE GLOBALDATA COMO UN NUEVO ITEM  *
+      *     DE 'SALESDAY' Y LA DEJA VACIA PARA LA SIGUIENTE PAGINA     *
+      *----------------------------------------------------------------*
+       2030-PUBLICAR-ITEM.
+           COMPUTE WS-LONGITUD-ITEM = 8 + GD-COUNT * 79
+           EXEC CICS WRITEQ TS
+               QUEUE('SALESDAY')
+               FROM(GLOBALDATA)
+               LENGTH(WS-LONGITUD-ITEM)
+               RESP(WS-RESP2)
+           END-EXEC
+           ADD 1                           TO WS-ITEMS-PUBLICADOS
+           MOVE ZERO                       TO GD-COUNT
+           .
+
+       END PROGRAM SalesQueueLoader.
