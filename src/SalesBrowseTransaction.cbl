@@ -0,0 +1,273 @@
+      *----------------------------------------------------------------*
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SalesBrowseTransaction.
+       AUTHOR.        ERICK STIVEN FIERRO PERDOMO.
+       INSTALLATION.  TIENDA-01.
+       DATE-WRITTEN.  2026.08.08
+      *----------------------------------------------------------------*
+      *    DESCRIPCION : TRANSACCION CICS (SDVW) PARA CONSULTAR EN     *
+      *                  LINEA LAS VENTAS DEL DIA ACUMULADAS EN        *
+      *                  GD-SALES-DATA, SIN ESPERAR AL REPORTE POR     *
+      *                  LOTES.  MUESTRA 5 PRODUCTOS POR PANTALLA Y    *
+      *                  PERMITE HOJEAR CON PF7 (PAGINA ANTERIOR) Y    *
+      *                  PF8 (PAGINA SIGUIENTE); PF3 TERMINA.          *
+      *                  LA TRANSACCION SDLQ (SalesQueueLoader) DEJA LA*
+      *                  GLOBALDATA DEL DIA PUBLICADA EN LA COLA       *
+      *                  TEMPORAL 'SALESDAY', PAGINADA EN VARIOS       *
+      *                  ITEMS DE HASTA GD-MAX-POR-ITEM ENTRADAS CADA  *
+      *                  UNO (GLOBALDATA COMPLETA NO CABE EN UN SOLO   *
+      *                  ITEM DE TS - VER GlobalData.cpy); ESTA        *
+      *                  TRANSACCION LOS LEE TODOS EN 1000-INICIALIZAR *
+      *                  Y LOS REUNE EN BRW-TABLA-COMPLETA, Y NUNCA    *
+      *                  ESCRIBE LA COLA.  SDLQ SE INVOCA UNA VEZ AL   *
+      *                  DIA DESPUES DE QUE SalesDataProcessor ACTUA-  *
+      *                  LIZA SALES-HISTORY-FILE, COMO PASO SEPARADO   *
+      *                  DE LA VENTANA CICS (VER src/SalesQueueLoader  *
+      *                  .cbl).                                        *
+      *----------------------------------------------------------------*
+      *    HISTORIAL DE MODIFICACIONES                                 *
+      *    FECHA        INIC.  DESCRIPCION                             *
+      *    2026.08.08   ESFP   VERSION INICIAL                         *
+      *    2026.08.08   ESFP   LECTURA PAGINADA DE 'SALESDAY' EN VARIOS*
+      *                        ITEMS (GLOBALDATA COMPLETA EXCEDE EL    *
+      *                        LIMITE REAL DE UN ITEM DE TS)           *
+      *----------------------------------------------------------------*
+      *            E N V I R O N M E N T   D I V I S I O N             *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+      *                   D A T A   D I V I S I O N                    *
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *     COPIA DE TRABAJO DE LA GLOBALDATA PUBLICADA POR LA CORRIDA *
+      *     POR LOTES, MAS EL MAPA SIMBOLICO DE LA PANTALLA            *
+      *----------------------------------------------------------------*
+       COPY GlobalData.
+       COPY SalesBrowseMap.
+       COPY DFHAID.
+       COPY DFHBMSCA.
+      *----------------------------------------------------------------*
+      *                           VARIABLES                            *
+      *----------------------------------------------------------------*
+       77 BRW-PAGINA-TAMANO                PIC 9(02) COMP VALUE 5.
+       77 BRW-LINEA                        PIC 9(02) COMP.
+       77 BRW-ENTRADA-IDX                  PIC 9(04) COMP.
+       77 BRW-RESP                         PIC S9(08) COMP.
+       77 BRW-LONGITUD-TSQ                 PIC S9(08) COMP.
+       77 BRW-ITEM-NUM                     PIC 9(04) COMP.
+       77 BRW-ITEM-IDX                     PIC 9(04) COMP.
+       77 BRW-UNIDADES-ED                  PIC Z(08)9.
+       77 BRW-INGRESOS-ED                  PIC Z(13)9.
+      *----------------------------------------------------------------*
+      *     TABLA COMPLETA DEL DIA, REUNIDA A PARTIR DE LOS VARIOS     *
+      *     ITEMS DE 'SALESDAY' LEIDOS EN 1000-INICIALIZAR; GD-SALES-  *
+      *     DATA (COPY GlobalData) SOLO GUARDA UN ITEM A LA VEZ Y NO   *
+      *     SIRVE COMO ACUMULADOR PORQUE CADA READQ LO SOBRESCRIBE.    *
+      *----------------------------------------------------------------*
+       01 BRW-TABLA-COMPLETA.
+           05 BRW-TC-COUNT                 PIC 9(04) COMP VALUE ZERO.
+           05 BRW-TC-ENTRADA OCCURS 500 TIMES INDEXED BY BRW-TC-IDX.
+               10 BRW-TC-NOMBRE            PIC X(60).
+               10 BRW-TC-PRECIO            PIC 9(08).
+               10 BRW-TC-CANTIDAD          PIC 9(04).
+               10 BRW-TC-IMPUESTO          PIC 9(02)V9(02).
+               10 BRW-TC-MONEDA            PIC X(03).
+       01 WS-MENSAJE-VACIO                 PIC X(60) VALUE
+           "NO HAY VENTAS PUBLICADAS PARA EL DIA DE HOY".
+       01 WS-MENSAJE-INICIO                PIC X(60) VALUE
+           "CONSULTA DE VENTAS DEL DIA - USE PF7/PF8 PARA NAVEGAR".
+       01 WS-MENSAJE-DESPEDIDA             PIC X(60) VALUE
+           "SESION DE CONSULTA TERMINADA".
+      *----------------------------------------------------------------*
+      *          L I N K A G E   S E C T I O N                         *
+      *     AREA QUE VIAJA ENTRE TAREAS PSEUDO-CONVERSACIONALES DE     *
+      *     LA MISMA TERMINAL; SOLO GUARDA EL CURSOR DE NAVEGACION,    *
+      *     PUES LA GLOBALDATA COMPLETA SE VUELVE A LEER DE LA COLA    *
+      *     TEMPORAL EN CADA TAREA.                                    *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 BRW-INDICE-INICIO            PIC 9(04) COMP.
+      *----------------------------------------------------------------*
+      *               P R O C E D U R E   D I V I S I O N              *
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE                                                  *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+           EVALUATE EIBAID
+               WHEN DFHPF7
+                   PERFORM 2000-PAGINA-ANTERIOR
+               WHEN DFHPF8
+                   PERFORM 2100-PAGINA-SIGUIENTE
+               WHEN DFHPF3
+                   GO TO 0000-MAINLINE-SALIR
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 4000-DESPLEGAR-PAGINA
+           EXEC CICS SEND MAP('SALES1')
+               MAPSET('SALESBRW')
+               FROM(SALES1O)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('SDVW')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           GO TO 0000-MAINLINE-EXIT.
+       0000-MAINLINE-SALIR.
+           EXEC CICS SEND TEXT
+               FROM(WS-MENSAJE-DESPEDIDA)
+               LENGTH(LENGTH OF WS-MENSAJE-DESPEDIDA)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+       0000-MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1000-INICIALIZAR                                                *
+      *     LA GLOBALDATA SE VUELVE A LEER DE LA COLA TEMPORAL EN CADA *
+      *     TAREA, PUES WORKING-STORAGE NO SOBREVIVE ENTRE TAREAS       *
+      *     PSEUDO-CONVERSACIONALES; SOLO EL CURSOR DE NAVEGACION       *
+      *     (BRW-INDICE-INICIO) SE ARRANCA EN LA PRIMERA TAREA DE LA    *
+      *     CONVERSACION (SIN DFHCOMMAREA DE ENTRADA), PUES EN LAS      *
+      *     SIGUIENTES YA VIENE RESTAURADO DESDE DFHCOMMAREA.  COMO EL  *
+      *     DIA COMPLETO NO CABE EN UN SOLO ITEM DE TS, SE LEEN TODOS   *
+      *     LOS ITEMS PUBLICADOS (1010) Y SE REUNEN EN BRW-TABLA-       *
+      *     COMPLETA (1020) HASTA AGOTAR LA COLA O LLENAR EL CUPO       *
+      *     DIARIO GD-MAX-SALES-DATA.                                  *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+           MOVE ZERO                       TO BRW-TC-COUNT
+           MOVE 1                          TO BRW-ITEM-NUM
+           MOVE DFHRESP(NORMAL)            TO BRW-RESP
+           PERFORM 1010-LEER-ITEM-TSQ THRU 1010-LEER-ITEM-TSQ-EXIT
+               UNTIL BRW-RESP NOT EQUAL DFHRESP(NORMAL)
+               OR BRW-TC-COUNT >= GD-MAX-SALES-DATA
+           IF EIBCALEN EQUAL ZERO
+               MOVE 1                      TO BRW-INDICE-INICIO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      * 1010-LEER-ITEM-TSQ                                              *
+      *     LEE UN ITEM DE 'SALESDAY' (BRW-ITEM-NUM) CON EL TAMANO      *
+      *     MAXIMO DE PAGINA GD-MAX-ITEM-BYTES COMO LONGITUD DE         *
+      *     ENTRADA - NUNCA LENGTH OF GLOBALDATA, QUE ANTES DE LEER     *
+      *     REFLEJA EL GD-COUNT VACIO Y NO LA CAPACIDAD DEL BUFFER.     *
+      *----------------------------------------------------------------*
+       1010-LEER-ITEM-TSQ.
+           MOVE GD-MAX-ITEM-BYTES          TO BRW-LONGITUD-TSQ
+           EXEC CICS READQ TS
+               QUEUE('SALESDAY')
+               INTO(GLOBALDATA)
+               LENGTH(BRW-LONGITUD-TSQ)
+               ITEM(BRW-ITEM-NUM)
+               RESP(BRW-RESP)
+           END-EXEC
+           IF BRW-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 1020-ACUMULAR-ITEM THRU 1020-ACUMULAR-ITEM-EXIT
+                   VARYING BRW-ITEM-IDX FROM 1 BY 1
+                   UNTIL BRW-ITEM-IDX > GD-COUNT
+               ADD 1                       TO BRW-ITEM-NUM
+           END-IF
+           .
+       1010-LEER-ITEM-TSQ-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1020-ACUMULAR-ITEM                                              *
+      *     COPIA LA ENTRADA BRW-ITEM-IDX DEL ITEM RECIEN LEIDO A LA   *
+      *     SIGUIENTE POSICION LIBRE DE BRW-TABLA-COMPLETA.            *
+      *----------------------------------------------------------------*
+       1020-ACUMULAR-ITEM.
+           IF BRW-TC-COUNT < GD-MAX-SALES-DATA
+               ADD 1                       TO BRW-TC-COUNT
+               MOVE GD-PRODUCT-NAME(BRW-ITEM-IDX)
+                   TO BRW-TC-NOMBRE(BRW-TC-COUNT)
+               MOVE GD-UNIT-PRICE(BRW-ITEM-IDX)
+                   TO BRW-TC-PRECIO(BRW-TC-COUNT)
+               MOVE GD-QUANTITY-SOLD(BRW-ITEM-IDX)
+                   TO BRW-TC-CANTIDAD(BRW-TC-COUNT)
+               MOVE GD-TAX-RATE(BRW-ITEM-IDX)
+                   TO BRW-TC-IMPUESTO(BRW-TC-COUNT)
+               MOVE GD-CURRENCY-CODE(BRW-ITEM-IDX)
+                   TO BRW-TC-MONEDA(BRW-TC-COUNT)
+           END-IF
+           .
+       1020-ACUMULAR-ITEM-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2000-PAGINA-ANTERIOR                                            *
+      *----------------------------------------------------------------*
+       2000-PAGINA-ANTERIOR.
+           IF BRW-INDICE-INICIO > BRW-PAGINA-TAMANO
+               SUBTRACT BRW-PAGINA-TAMANO  FROM BRW-INDICE-INICIO
+           ELSE
+               MOVE 1                      TO BRW-INDICE-INICIO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      * 2100-PAGINA-SIGUIENTE                                           *
+      *----------------------------------------------------------------*
+       2100-PAGINA-SIGUIENTE.
+           IF BRW-INDICE-INICIO + BRW-PAGINA-TAMANO <= BRW-TC-COUNT
+               ADD BRW-PAGINA-TAMANO       TO BRW-INDICE-INICIO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      * 4000-DESPLEGAR-PAGINA                                           *
+      *     ARMA EL MAPA DE SALIDA CON LA PAGINA ACTUAL DE GD-SALES-DATA*
+      *----------------------------------------------------------------*
+       4000-DESPLEGAR-PAGINA.
+           MOVE SPACES                     TO SALES1O
+           MOVE "CONSULTA DE VENTAS DEL DIA" TO TITULOO
+           MOVE "FECHA CORRIDA:"           TO FECHALO
+           MOVE GD-FECHA-CORRIDA           TO FECHAO
+           MOVE "PRODUCTO                       UNIDADES     INGRESOS"
+               TO ENCABEZO
+           MOVE "PF7=PAGINA ANTERIOR  PF8=PAGINA SIGUIENTE  PF3=SALIR"
+               TO AYUDAO
+           IF BRW-TC-COUNT EQUAL ZERO
+               MOVE WS-MENSAJE-VACIO       TO MENSAJEO
+           ELSE
+               MOVE WS-MENSAJE-INICIO      TO MENSAJEO
+           END-IF
+           PERFORM 4010-DESPLEGAR-LINEA THRU 4010-DESPLEGAR-LINEA-EXIT
+               VARYING BRW-LINEA FROM 1 BY 1
+               UNTIL BRW-LINEA > BRW-PAGINA-TAMANO
+           .
+      *----------------------------------------------------------------*
+      * 4010-DESPLEGAR-LINEA                                            *
+      *     LLENA UNA LINEA DE DETALLE (BRW-LINEA) DE LA PAGINA ACTUAL *
+      *----------------------------------------------------------------*
+       4010-DESPLEGAR-LINEA.
+           COMPUTE BRW-ENTRADA-IDX =
+               BRW-INDICE-INICIO + BRW-LINEA - 1
+           IF BRW-ENTRADA-IDX > BRW-TC-COUNT
+               GO TO 4010-DESPLEGAR-LINEA-EXIT
+           END-IF
+           MOVE BRW-TC-NOMBRE(BRW-ENTRADA-IDX)
+               TO SALES1O-PRODUCTO(BRW-LINEA)
+           MOVE BRW-TC-CANTIDAD(BRW-ENTRADA-IDX)
+               TO BRW-UNIDADES-ED
+           MOVE BRW-UNIDADES-ED TO SALES1O-UNIDADES(BRW-LINEA)
+           COMPUTE BRW-INGRESOS-ED =
+               BRW-TC-PRECIO(BRW-ENTRADA-IDX) *
+               BRW-TC-CANTIDAD(BRW-ENTRADA-IDX)
+           MOVE BRW-INGRESOS-ED TO SALES1O-INGRESOS(BRW-LINEA)
+           .
+       4010-DESPLEGAR-LINEA-EXIT.
+           EXIT.
+
+       END PROGRAM SalesBrowseTransaction.
